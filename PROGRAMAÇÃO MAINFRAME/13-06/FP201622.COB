@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201622.
+       AUTHOR. LEONARDO.
+      **************************************
+      * EXTRACAO DE EVENTOS ESOCIAL - ADMISSAO/DEMISSAO *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                               WITH DUPLICATES.
+
+           SELECT CADESOC ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CADESOCLOG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS ESLCHAVE
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA             PIC 9(05).
+                03 NOME              PIC X(35).
+                03 CPF               PIC 9(11).
+                03 RG                PIC X(15).
+                03 DATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTCIVIL   PIC X(01).
+                03 NUMFIL     PIC 9(01).
+                03 DATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DATADEM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTATUS    PIC X(01).
+                03 FUNCDEPTO  PIC 9(03).
+                03 FUNCCARGO  PIC 9(03).
+                03 FUNCTIPOSAL PIC X(01).
+                03 FUNCSALBASE PIC 9(06)V99.
+                03 FUNCCDC    PIC 9(01).
+                03 FUNCESCOLARIDADE PIC 9(01).
+                03 FILLER     PIC X(14).
+
+       FD CADESOC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESOC.DAT".
+       01 REGCADESOC PIC X(100).
+
+       FD CADESOCLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESOCLOG.DAT".
+       01 REGESOCLOG.
+                03 ESLCHAVE.
+                   05 ESLCHAPA       PIC 9(05).
+                   05 ESLTIPO        PIC X(01).
+                03 FILLER            PIC X(14).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201622".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
+       77 W-TOTADM     PIC 9(05) VALUE ZEROS.
+       77 W-TOTDEM     PIC 9(05) VALUE ZEROS.
+       01 WS-EVENTO.
+          03 WS-EVTTIPO     PIC X(08).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 WS-EVTCHAPA    PIC 9(05).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 WS-EVTCPF      PIC 9(11).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 WS-EVTNOME     PIC X(35).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 WS-EVTDATA     PIC 99/99/99.
+          03 FILLER         PIC X(19) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIMS.
+       INC-OP1.
+           OPEN OUTPUT CADESOC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADESOC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADESOC"
+              GO TO ROT-FIMS.
+       INC-OP2.
+           OPEN I-O CADESOCLOG
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADESOCLOG
+                 CLOSE CADESOCLOG
+                 OPEN I-O CADESOCLOG
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADESOCLOG"
+                                TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADESOCLOG"
+                 GO TO ROT-FIMS.
+      *
+           MOVE LOW-VALUES TO CHAPA
+           START CADFUNC KEY NOT < CHAPA
+           IF ST-ERRO NOT = "00"
+              GO TO REL-FIM.
+      *
+       REL-LOOP.
+           READ CADFUNC NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO REL-FIM.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADFUNC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIMS.
+           IF DATAADM NOT = ZEROS
+              PERFORM REL-ADMISSAO THRU REL-ADMISSAO-FIM.
+           IF ESTATUS = "D" AND DATADEM NOT = ZEROS
+              PERFORM REL-DEMISSAO THRU REL-DEMISSAO-FIM.
+           GO TO REL-LOOP.
+      *
+       REL-ADMISSAO.
+           MOVE CHAPA TO ESLCHAPA
+           MOVE "A"   TO ESLTIPO
+           READ CADESOCLOG
+           IF ST-ERRO = "00"
+              GO TO REL-ADMISSAO-FIM.
+           MOVE SPACES     TO WS-EVENTO
+           MOVE "S-2200"   TO WS-EVTTIPO
+           MOVE CHAPA      TO WS-EVTCHAPA
+           MOVE CPF        TO WS-EVTCPF
+           MOVE NOME       TO WS-EVTNOME
+           MOVE DATAADM    TO WS-EVTDATA
+           MOVE SPACES     TO REGCADESOC
+           MOVE WS-EVENTO  TO REGCADESOC
+           WRITE REGCADESOC
+           ADD 1 TO W-TOTADM
+           WRITE REGESOCLOG
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA GRAVACAO DO ARQUIVO CADESOCLOG"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA GRAVACAO DO ARQUIVO CADESOCLOG"
+              GO TO ROT-FIMS.
+       REL-ADMISSAO-FIM.
+           EXIT.
+      *
+       REL-DEMISSAO.
+           MOVE CHAPA TO ESLCHAPA
+           MOVE "D"   TO ESLTIPO
+           READ CADESOCLOG
+           IF ST-ERRO = "00"
+              GO TO REL-DEMISSAO-FIM.
+           MOVE SPACES     TO WS-EVENTO
+           MOVE "S-2299"   TO WS-EVTTIPO
+           MOVE CHAPA      TO WS-EVTCHAPA
+           MOVE CPF        TO WS-EVTCPF
+           MOVE NOME       TO WS-EVTNOME
+           MOVE DATADEM    TO WS-EVTDATA
+           MOVE SPACES     TO REGCADESOC
+           MOVE WS-EVENTO  TO REGCADESOC
+           WRITE REGCADESOC
+           ADD 1 TO W-TOTDEM
+           WRITE REGESOCLOG
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA GRAVACAO DO ARQUIVO CADESOCLOG"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA GRAVACAO DO ARQUIVO CADESOCLOG"
+              GO TO ROT-FIMS.
+       REL-DEMISSAO-FIM.
+           EXIT.
+      *
+       REL-FIM.
+           DISPLAY "EVENTOS DE ADMISSAO GERADOS : " W-TOTADM
+           DISPLAY "EVENTOS DE DEMISSAO GERADOS : " W-TOTDEM
+           CLOSE CADFUNC CADESOC CADESOCLOG
+           GO TO ROT-FIMS.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           STOP RUN.
+       ROT-FIMS.
+           STOP RUN.
