@@ -0,0 +1,452 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201612.
+       AUTHOR. LEONARDO.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE CARGOS   *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                               WITH DUPLICATES.
+       SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                               WITH DUPLICATES.
+       SELECT ESCOLAR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODESCOLAR
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO            PIC 9(03).
+                03 DENOMINACAO       PIC X(15).
+                03 TIPOSALARIO       PIC X(01).
+                03 SALARIOBASE       PIC 9(06)V99.
+                03 NIVELESCOLARIDADE PIC 9(01).
+                03 FILLER            PIC X(31).
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA             PIC 9(05).
+                03 NOME              PIC X(35).
+                03 CPF               PIC 9(11).
+                03 RG                PIC X(15).
+                03 DATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTCIVIL   PIC X(01).
+                03 NUMFIL     PIC 9(01).
+                03 DATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DATADEM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTATUS    PIC X(01).
+                03 FUNCDEPTO  PIC 9(03).
+                03 FUNCCARGO  PIC 9(03).
+                03 FUNCTIPOSAL PIC X(01).
+                03 FUNCSALBASE PIC 9(06)V99.
+                03 FUNCCDC    PIC 9(01).
+                03 FUNCESCOLARIDADE PIC 9(01).
+                03 FILLER     PIC X(14).
+       FD ESCOLAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESCOLAR.DAT".
+       01 REGESCOLAR.
+                03 CODESCOLAR       PIC 9(01).
+                03 DENOMESCOLAR     PIC X(20).
+                03 FILLER           PIC X(29).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-TECLA       PIC X(01) VALUE SPACES.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201612".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-TEMFUNC    PIC 9(01) VALUE ZEROS.
+       01 OPTTIPOSALARIO PIC X(25) VALUE SPACES.
+       01 OPTESCOLAR      PIC X(20) VALUE SPACES.
+       SCREEN SECTION.
+       01  TELACARGO.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                            CADASTRO DE".
+           05  LINE 03  COLUMN 41
+               VALUE  "CARGOS".
+           05  LINE 06  COLUMN 01
+               VALUE  "           CODIGO:".
+           05  LINE 08  COLUMN 01
+               VALUE  "           DENOMINACAO:".
+           05  LINE 10  COLUMN 01
+               VALUE  "           TIPO SALARIO:".
+           05  LINE 12  COLUMN 01
+               VALUE  "           NIVEL ESCOLARIDADE:".
+           05  LINE 14  COLUMN 01
+               VALUE  "           SALARIO BASE:".
+           05  TCODIGO
+               LINE 06  COLUMN 19  PIC 9(03)
+               USING  CODIGO
+               HIGHLIGHT.
+           05  TDENOMINACAO
+               LINE 08  COLUMN 24  PIC X(15)
+               USING  DENOMINACAO
+               HIGHLIGHT.
+           05  TTIPOSALARIO
+               LINE 10  COLUMN 25  PIC X(01)
+               USING  TIPOSALARIO
+               HIGHLIGHT.
+           05  TNIVELESCOLARIDADE
+               LINE 12  COLUMN 31  PIC 9(01)
+               USING  NIVELESCOLARIDADE
+               HIGHLIGHT.
+           05  TSALARIOBASE
+               LINE 14  COLUMN 25  PIC 999.999,99
+               USING  SALARIOBASE
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CARGO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CARGO
+                      CLOSE CARGO
+                      MOVE "*** ARQUIVO CADCARGO SENDO CRIADO **"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCARGO"
+                                                       TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-OP1.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "* ARQUIVO CADFUNC NAO ENCONTRADO*" TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA CADFUNC" TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+       INC-OP2.
+           OPEN INPUT ESCOLAR
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "* ARQUIVO CADESCOLAR NAO ENCONTRADO*" TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA CADESCOLAR" TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+       INC-001.
+                MOVE ZEROS TO CODIGO SALARIOBASE NIVELESCOLARIDADE
+                MOVE SPACES TO DENOMINACAO TIPOSALARIO.
+                DISPLAY TELACARGO.
+       INC-002.
+                ACCEPT TCODIGO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   CLOSE CARGO
+                   GO TO ROT-FIM.
+                IF CODIGO  = 0
+                   MOVE "*** CODIGO DO CARGO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+       LER-CARGO01.
+                MOVE 0 TO W-SEL
+                READ CARGO
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY TELACARGO
+                      MOVE "*** CARGO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQUIVO CADCARGO"   TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+                ACCEPT TDENOMINACAO
+                IF DENOMINACAO = SPACES
+                   MOVE "*** DENOMINACAO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+       INC-004.
+                ACCEPT TTIPOSALARIO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF TIPOSALARIO = "H"
+                  MOVE "H - HORISTA" TO OPTTIPOSALARIO
+                   DISPLAY (10, 28) OPTTIPOSALARIO
+                ELSE IF TIPOSALARIO = "D"
+                  MOVE "D - DIARISTA" TO OPTTIPOSALARIO
+                   DISPLAY (10, 28) OPTTIPOSALARIO
+                ELSE IF TIPOSALARIO = "M"
+                  MOVE "M - MENSALISTA" TO OPTTIPOSALARIO
+                   DISPLAY (10, 28) OPTTIPOSALARIO
+                ELSE IF TIPOSALARIO = "T"
+                  MOVE "T - TAREFEIRO" TO OPTTIPOSALARIO
+                   DISPLAY (10, 28) OPTTIPOSALARIO
+                ELSE IF TIPOSALARIO = "C"
+                  MOVE "C - COMISSIONADO" TO OPTTIPOSALARIO
+                   DISPLAY (10, 28) OPTTIPOSALARIO
+                ELSE
+                   MOVE "*** OPCAO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE SPACES TO TIPOSALARIO
+                   GO TO INC-004.
+                IF W-ACT = 02 GO TO INC-003.
+       INC-005.
+                ACCEPT TNIVELESCOLARIDADE
+                PERFORM LER-ESCOLAR THRU LER-ESCOLAR-FIM
+                IF ST-ERRO = "23"
+                   GO TO INC-005.
+                DISPLAY (12, 33) OPTESCOLAR
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+       INC-006.
+                ACCEPT TSALARIOBASE
+                IF SALARIOBASE = ZEROS
+                   MOVE "*** SALARIO BASE INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF W-SEL = 1
+                              GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGCARGO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** CARGO JA EXISTE ***       " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADCARGO"
+                                                       TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 1 TO W-SEL
+                   GO TO INC-003.
+                IF W-ACT = 03
+                   GO TO INC-002.
+      *
+       VERIFICA-FUNC.
+           MOVE ZEROS TO W-TEMFUNC
+           MOVE LOW-VALUES TO CHAPA
+           START CADFUNC KEY NOT < CHAPA
+           IF ST-ERRO NOT = "00"
+              GO TO VERIFICA-FUNC-FIM.
+       VERIFICA-FUNC-LOOP.
+           READ CADFUNC NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              GO TO VERIFICA-FUNC-FIM.
+           IF FUNCCARGO = CODIGO
+              MOVE 1 TO W-TEMFUNC
+              GO TO VERIFICA-FUNC-FIM.
+           GO TO VERIFICA-FUNC-LOOP.
+       VERIFICA-FUNC-FIM.
+           EXIT.
+
+       LER-ESCOLAR.
+           MOVE NIVELESCOLARIDADE TO CODESCOLAR.
+           READ ESCOLAR
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "*** NIVEL ESCOLARIDADE INVALIDO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 MOVE ZEROS TO NIVELESCOLARIDADE
+                 MOVE SPACES TO OPTESCOLAR
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADESCOLAR"   TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              MOVE DENOMESCOLAR TO OPTESCOLAR.
+       LER-ESCOLAR-FIM.
+           EXIT.
+
+       EXC-OPC.
+                PERFORM VERIFICA-FUNC THRU VERIFICA-FUNC-FIM
+                IF W-TEMFUNC = 1
+                   MOVE "*** CARGO COM FUNCIONARIOS, NAO EXCLUIDO ***"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CARGO RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                MOVE MENS TO W-DL101-OPER
+                CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                   ST-ERRO
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGCARGO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO CADCARGO"   TO MENS
+                MOVE MENS TO W-DL101-OPER
+                CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                   ST-ERRO
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS1.
+               ACCEPT (23, 70) W-TECLA
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
