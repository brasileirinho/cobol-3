@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201616.
+       AUTHOR. LEONARDO.
+      **************************************
+      * RELATORIO - FUNCIONARIOS POR DEPARTAMENTO E STATUS *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                               WITH DUPLICATES.
+
+           SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGODEPTO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CENTRODECUSTO
+                               WITH DUPLICATES.
+
+           SELECT RELFUNC ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT SORTWK ASSIGN TO DISK.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA             PIC 9(05).
+                03 NOME              PIC X(35).
+                03 CPF               PIC 9(11).
+                03 RG                PIC X(15).
+                03 DATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTCIVIL   PIC X(01).
+                03 NUMFIL     PIC 9(01).
+                03 DATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DATADEM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTATUS    PIC X(01).
+                03 FUNCDEPTO  PIC 9(03).
+                03 FUNCCARGO  PIC 9(03).
+                03 FUNCTIPOSAL PIC X(01).
+                03 FUNCSALBASE PIC 9(06)V99.
+                03 FUNCCDC    PIC 9(01).
+                03 FUNCESCOLARIDADE PIC 9(01).
+                03 FILLER     PIC X(14).
+
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGODEPTO    PIC 9(03).
+                03 DENOMINACAODEPTO PIC X(15).
+                03 CENTRODECUSTO  PIC 9(01).
+                03 FILLER   PIC X(45).
+
+       FD RELFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELFUNC.DAT".
+       01 REGRELFUNC PIC X(100).
+
+       SD SORTWK.
+       01 REGSORTWK.
+          03 SW-DEPTO    PIC 9(03).
+          03 SW-ESTATUS  PIC X(01).
+          03 SW-CHAPA    PIC 9(05).
+          03 SW-NOME     PIC X(35).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201616".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
+       77 W-DEPTOANT    PIC 9(03) VALUE ZEROS.
+       77 W-PRIMEIRO    PIC X(01) VALUE "S".
+       77 W-TOTDEPTO    PIC 9(05) VALUE ZEROS.
+       77 W-TOTATIVO    PIC 9(05) VALUE ZEROS.
+       77 W-TOTINATIVO  PIC 9(05) VALUE ZEROS.
+       77 W-TOTDEMITIDO PIC 9(05) VALUE ZEROS.
+       77 W-TOTGERAL    PIC 9(06) VALUE ZEROS.
+       01 WS-CAB1       PIC X(100) VALUE
+          "RELATORIO DE FUNCIONARIOS POR DEPARTAMENTO E STATUS".
+       01 WS-LINDEPTO.
+          03 FILLER       PIC X(14) VALUE "DEPARTAMENTO: ".
+          03 WS-LDDEPTO    PIC 9(03).
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-LDDENOM    PIC X(15).
+       01 WS-LINDET.
+          03 FILLER       PIC X(05) VALUE SPACES.
+          03 WS-CHAPA     PIC 9(05).
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-NOME      PIC X(35).
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-ESTATUS   PIC X(12).
+       01 WS-LINTOT.
+          03 FILLER        PIC X(05) VALUE SPACES.
+          03 FILLER        PIC X(15) VALUE "ATIVOS:".
+          03 WS-TDATIVO    PIC ZZZZ9.
+          03 FILLER        PIC X(05) VALUE SPACES.
+          03 FILLER        PIC X(15) VALUE "INATIVOS:".
+          03 WS-TDINATIVO  PIC ZZZZ9.
+          03 FILLER        PIC X(05) VALUE SPACES.
+          03 FILLER        PIC X(15) VALUE "DEMITIDOS:".
+          03 WS-TDDEMITIDO PIC ZZZZ9.
+          03 FILLER        PIC X(05) VALUE SPACES.
+          03 FILLER        PIC X(15) VALUE "TOTAL:".
+          03 WS-TDTOTAL    PIC ZZZZ9.
+       01 WS-LINGERAL.
+          03 FILLER        PIC X(30) VALUE
+             "TOTAL GERAL DE FUNCIONARIOS: ".
+          03 WS-TGTOTAL    PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT CADEPTO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADEPTO" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO"
+              GO TO ROT-FIMS.
+       INC-OP1.
+           OPEN OUTPUT RELFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO RELFUNC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELFUNC"
+              GO TO ROT-FIMS.
+      *
+           SORT SORTWK
+               ON ASCENDING KEY SW-DEPTO SW-ESTATUS SW-CHAPA
+               INPUT PROCEDURE  IS SRT-ENTRADA
+               OUTPUT PROCEDURE IS SRT-SAIDA.
+      *
+           CLOSE CADEPTO RELFUNC
+           GO TO ROT-FIMS.
+      *
+      *****************************************
+      * PROCEDIMENTO DE ENTRADA DO SORT       *
+      *****************************************
+       SRT-ENTRADA.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO SRT-ENTRADA-FIM.
+       SRT-LOOP.
+           READ CADFUNC NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO SRT-ENTRADA-CLOSE.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADFUNC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADFUNC"
+              GO TO SRT-ENTRADA-CLOSE.
+           MOVE FUNCDEPTO TO SW-DEPTO
+           MOVE ESTATUS   TO SW-ESTATUS
+           MOVE CHAPA     TO SW-CHAPA
+           MOVE NOME      TO SW-NOME
+           RELEASE REGSORTWK
+           GO TO SRT-LOOP.
+       SRT-ENTRADA-CLOSE.
+           CLOSE CADFUNC.
+       SRT-ENTRADA-FIM.
+           EXIT.
+      *
+      *****************************************
+      * PROCEDIMENTO DE SAIDA DO SORT         *
+      *****************************************
+       SRT-SAIDA.
+           PERFORM REL-CAB THRU REL-CAB-FIM.
+       SRT-SAIDA-LOOP.
+           RETURN SORTWK RECORD
+               AT END
+                   GO TO SRT-SAIDA-FIM.
+           IF W-PRIMEIRO = "S" OR SW-DEPTO NOT = W-DEPTOANT
+              IF W-PRIMEIRO NOT = "S"
+                 PERFORM REL-TOTDEPTO THRU REL-TOTDEPTO-FIM.
+           IF W-PRIMEIRO = "S" OR SW-DEPTO NOT = W-DEPTOANT
+              MOVE "N"       TO W-PRIMEIRO
+              MOVE SW-DEPTO  TO W-DEPTOANT
+              MOVE ZEROS     TO W-TOTATIVO W-TOTINATIVO W-TOTDEMITIDO
+              PERFORM REL-DEPTO THRU REL-DEPTO-FIM.
+           PERFORM REL-LINHA THRU REL-LINHA-FIM
+           GO TO SRT-SAIDA-LOOP.
+       SRT-SAIDA-FIM.
+           IF W-PRIMEIRO NOT = "S"
+              PERFORM REL-TOTDEPTO THRU REL-TOTDEPTO-FIM.
+           PERFORM REL-TOTGERAL THRU REL-TOTGERAL-FIM.
+           EXIT.
+      *
+       REL-DEPTO.
+           MOVE SW-DEPTO TO CODIGODEPTO
+           READ CADEPTO
+           IF ST-ERRO NOT = "00"
+              MOVE SPACES TO DENOMINACAODEPTO.
+           MOVE SPACES        TO REGRELFUNC
+           MOVE SW-DEPTO      TO WS-LDDEPTO
+           MOVE DENOMINACAODEPTO TO WS-LDDENOM
+           MOVE WS-LINDEPTO   TO REGRELFUNC
+           WRITE REGRELFUNC.
+       REL-DEPTO-FIM.
+           EXIT.
+      *
+       REL-LINHA.
+           MOVE SPACES    TO WS-LINDET
+           MOVE SW-CHAPA  TO WS-CHAPA
+           MOVE SW-NOME   TO WS-NOME
+           IF SW-ESTATUS = "A"
+              MOVE "ATIVO"     TO WS-ESTATUS
+              ADD 1 TO W-TOTATIVO
+           ELSE IF SW-ESTATUS = "I"
+              MOVE "INATIVO"   TO WS-ESTATUS
+              ADD 1 TO W-TOTINATIVO
+           ELSE
+              MOVE "DEMITIDO"  TO WS-ESTATUS
+              ADD 1 TO W-TOTDEMITIDO.
+           MOVE SPACES    TO REGRELFUNC
+           MOVE WS-LINDET TO REGRELFUNC
+           WRITE REGRELFUNC
+           ADD 1 TO W-TOTGERAL.
+       REL-LINHA-FIM.
+           EXIT.
+      *
+       REL-TOTDEPTO.
+           COMPUTE W-TOTDEPTO = W-TOTATIVO + W-TOTINATIVO
+                              + W-TOTDEMITIDO
+           MOVE SPACES        TO WS-LINTOT
+           MOVE W-TOTATIVO    TO WS-TDATIVO
+           MOVE W-TOTINATIVO  TO WS-TDINATIVO
+           MOVE W-TOTDEMITIDO TO WS-TDDEMITIDO
+           MOVE W-TOTDEPTO    TO WS-TDTOTAL
+           MOVE SPACES        TO REGRELFUNC
+           MOVE WS-LINTOT     TO REGRELFUNC
+           WRITE REGRELFUNC.
+       REL-TOTDEPTO-FIM.
+           EXIT.
+      *
+       REL-TOTGERAL.
+           MOVE W-TOTGERAL  TO WS-TGTOTAL
+           MOVE SPACES      TO REGRELFUNC
+           MOVE WS-LINGERAL TO REGRELFUNC
+           WRITE REGRELFUNC.
+       REL-TOTGERAL-FIM.
+           EXIT.
+      *
+       REL-CAB.
+           MOVE SPACES  TO REGRELFUNC
+           MOVE WS-CAB1 TO REGRELFUNC
+           WRITE REGRELFUNC.
+       REL-CAB-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIMS.
+           STOP RUN.
