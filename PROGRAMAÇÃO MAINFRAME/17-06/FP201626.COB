@@ -0,0 +1,294 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201626.
+       AUTHOR. LEONARDO.
+      **************************************
+      * CONSULTA DE FUNCIONARIOS - SOMENTE LEITURA (SUPERVISAO) *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                               WITH DUPLICATES.
+
+           SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGODEPTO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CENTRODECUSTO
+                               WITH DUPLICATES.
+
+           SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                               WITH DUPLICATES.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA             PIC 9(05).
+                03 NOME              PIC X(35).
+                03 CPF               PIC 9(11).
+                03 RG                PIC X(15).
+                03 DATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTCIVIL   PIC X(01).
+                03 NUMFIL     PIC 9(01).
+                03 DATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DATADEM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTATUS    PIC X(01).
+                03 FUNCDEPTO  PIC 9(03).
+                03 FUNCCARGO  PIC 9(03).
+                03 FUNCTIPOSAL PIC X(01).
+                03 FUNCSALBASE PIC 9(06)V99.
+                03 FUNCCDC    PIC 9(01).
+                03 FUNCESCOLARIDADE PIC 9(01).
+                03 FILLER     PIC X(14).
+
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGODEPTO    PIC 9(03).
+                03 DENOMINACAODEPTO PIC X(15).
+                03 CENTRODECUSTO  PIC 9(01).
+                03 FILLER   PIC X(45).
+
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO            PIC 9(03).
+                03 DENOMINACAO       PIC X(15).
+                03 TIPOSALARIO       PIC X(01).
+                03 SALARIOBASE       PIC 9(06)V99.
+                03 NIVELESCOLARIDADE PIC 9(01).
+                03 FILLER            PIC X(31).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201626".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 W-OPCAO       PIC 9(02) VALUE ZEROS.
+       77 W-TECLA        PIC X(01) VALUE SPACES.
+       77 W-CHAPA       PIC 9(05) VALUE ZEROS.
+       77 W-BUSCANOME   PIC X(35) VALUE SPACES.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 WS-DATANASCED PIC 99/99/99.
+       01 WS-DATAADMED  PIC 99/99/99.
+       01 WS-DATADEMED  PIC 99/99/99.
+       01 WS-SALBASEED  PIC ZZZ.ZZZ,99.
+       SCREEN SECTION.
+       01  TELACONSULTA.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE "CONSULTA DE FUNCIONARIOS (SOMENTE LEITURA)".
+           05  LINE 03  COLUMN 05 VALUE "CHAPA: ".
+           05  TELACHAPA
+               LINE 03  COLUMN 13  PIC 9(05)
+               USING  CHAPA.
+           05  LINE 03  COLUMN 25 VALUE "NOME: ".
+           05  TELANOME
+               LINE 03  COLUMN 32  PIC X(35)
+               USING  NOME.
+           05  LINE 05  COLUMN 05 VALUE "CPF: ".
+           05  TELACPF
+               LINE 05  COLUMN 11  PIC 9(11)
+               USING  CPF.
+           05  LINE 05  COLUMN 26 VALUE "RG: ".
+           05  TELARG
+               LINE 05  COLUMN 31  PIC X(15)
+               USING  RG.
+           05  LINE 05  COLUMN 50 VALUE "NASCIMENTO: ".
+           05  TELADATANASC
+               LINE 05  COLUMN 63  PIC 99/99/99
+               USING  WS-DATANASCED.
+           05  LINE 07  COLUMN 05 VALUE "EST.CIVIL: ".
+           05  TELAESTCIVIL
+               LINE 07  COLUMN 17  PIC X(01)
+               USING  ESTCIVIL.
+           05  LINE 07  COLUMN 25 VALUE "DEPENDENTES: ".
+           05  TELANUMFIL
+               LINE 07  COLUMN 39  PIC 9(01)
+               USING  NUMFIL.
+           05  LINE 09  COLUMN 05 VALUE "DEPARTAMENTO: ".
+           05  TELADEPTO
+               LINE 09  COLUMN 19  PIC 9(03)
+               USING  FUNCDEPTO.
+           05  TELADEPTONOME
+               LINE 09  COLUMN 24  PIC X(15)
+               USING  DENOMINACAODEPTO.
+           05  LINE 09  COLUMN 50 VALUE "CDC: ".
+           05  TELACDC
+               LINE 09  COLUMN 55  PIC 9(01)
+               USING  FUNCCDC.
+           05  LINE 11  COLUMN 05 VALUE "CARGO: ".
+           05  TELACARGO
+               LINE 11  COLUMN 13  PIC 9(03)
+               USING  FUNCCARGO.
+           05  TELACARGONOME
+               LINE 11  COLUMN 18  PIC X(15)
+               USING  DENOMINACAO.
+           05  LINE 11  COLUMN 45 VALUE "SALARIO: ".
+           05  TELASALBASE
+               LINE 11  COLUMN 55  PIC ZZZ.ZZZ,99
+               USING  WS-SALBASEED.
+           05  LINE 13  COLUMN 05 VALUE "ADMISSAO: ".
+           05  TELADATAADM
+               LINE 13  COLUMN 16  PIC 99/99/99
+               USING  WS-DATAADMED.
+           05  LINE 13  COLUMN 30 VALUE "DEMISSAO: ".
+           05  TELADATADEM
+               LINE 13  COLUMN 41  PIC 99/99/99
+               USING  WS-DATADEMED.
+           05  LINE 13  COLUMN 55 VALUE "SITUACAO: ".
+           05  TELASTATUS
+               LINE 13  COLUMN 66  PIC X(01)
+               USING  ESTATUS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIMS.
+       INC-OP1.
+           OPEN INPUT CADEPTO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADEPTO" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO"
+              GO TO ROT-FIMS.
+       INC-OP2.
+           OPEN INPUT CADCARGO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCARGO"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCARGO"
+              GO TO ROT-FIMS.
+      *
+       CON-001.
+           MOVE ZEROS TO CHAPA
+           DISPLAY (01, 01) ERASE
+           DISPLAY (03, 01) "CHAPA (ZERO=PESQUISA POR NOME): "
+           ACCEPT  (03, 36) CHAPA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              GO TO ROT-FIM.
+           IF CHAPA = ZEROS
+              GO TO BUSCA-NOME.
+           READ CADFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "*** FUNCIONARIO NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO CON-001.
+           PERFORM CON-EXIBE THRU CON-EXIBE-FIM
+           GO TO CON-001.
+      *
+       BUSCA-NOME.
+           MOVE SPACES TO MENS
+           MOVE SPACES TO W-BUSCANOME
+           DISPLAY (05, 01) "LOCALIZAR PELO NOME: "
+           ACCEPT  (05, 22) W-BUSCANOME
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              GO TO CON-001.
+           MOVE W-BUSCANOME TO NOME
+           START CADFUNC KEY NOT < NOME
+           IF ST-ERRO NOT = "00"
+              MOVE "*** NENHUM FUNCIONARIO LOCALIZADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO CON-001.
+       BUSCA-NOME-LOOP.
+           READ CADFUNC NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              MOVE "*** FIM DA PESQUISA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO CON-001.
+           DISPLAY (07, 10) NOME
+           DISPLAY (09, 10)
+                "F2=PROXIMO NOME   F3=SELECIONAR   ESC=SAIR"
+           ACCEPT  (09, 65) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              GO TO BUSCA-NOME-LOOP.
+           IF W-ACT = 03
+              GO TO BUSCA-NOME-SEL.
+           GO TO CON-001.
+       BUSCA-NOME-SEL.
+           PERFORM CON-EXIBE THRU CON-EXIBE-FIM
+           GO TO CON-001.
+      *
+       CON-EXIBE.
+           MOVE SPACES       TO DENOMINACAODEPTO
+           MOVE FUNCDEPTO    TO CODIGODEPTO
+           READ CADEPTO
+           MOVE SPACES       TO DENOMINACAO
+           MOVE FUNCCARGO    TO CODIGO
+           READ CADCARGO
+           MOVE DATANASC     TO WS-DATANASCED
+           MOVE DATAADM      TO WS-DATAADMED
+           MOVE DATADEM      TO WS-DATADEMED
+           MOVE FUNCSALBASE  TO WS-SALBASEED
+           DISPLAY TELACONSULTA
+           DISPLAY (16, 05) "PRESSIONE ENTER PARA CONTINUAR..."
+           ACCEPT  (16, 40) W-ACT.
+       CON-EXIBE-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           CLOSE CADFUNC CADEPTO CADCARGO.
+       ROT-FIMS.
+           DISPLAY (01, 01) ERASE
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS1.
+           ACCEPT (23, 70) W-TECLA
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
