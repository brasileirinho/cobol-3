@@ -0,0 +1,404 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201617.
+       AUTHOR. LEONARDO.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE DEPENDENTES *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADDEPEN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS DEPCHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DEPCHAPA
+                               WITH DUPLICATES.
+
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                               WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADDEPEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADDEPEN.DAT".
+       01 REGDEPEN.
+                03 DEPCHAVE.
+                   05 DEPCHAPA       PIC 9(05).
+                   05 DEPSEQ         PIC 9(02).
+                03 DEPNOME           PIC X(35).
+                03 DEPDATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DEPPARENTESCO     PIC X(01).
+                03 FILLER            PIC X(14).
+
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA             PIC 9(05).
+                03 NOME              PIC X(35).
+                03 CPF               PIC 9(11).
+                03 RG                PIC X(15).
+                03 DATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTCIVIL   PIC X(01).
+                03 NUMFIL     PIC 9(01).
+                03 DATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DATADEM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTATUS    PIC X(01).
+                03 FUNCDEPTO  PIC 9(03).
+                03 FUNCCARGO  PIC 9(03).
+                03 FUNCTIPOSAL PIC X(01).
+                03 FUNCSALBASE PIC 9(06)V99.
+                03 FUNCCDC    PIC 9(01).
+                03 FUNCESCOLARIDADE PIC 9(01).
+                03 FILLER     PIC X(14).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-TECLA       PIC X(01) VALUE SPACES.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201617".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-NUMDEPEN   PIC 9(02) VALUE ZEROS.
+       SCREEN SECTION.
+       01  TELADEPEN.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                       CADASTRO DE DEPENDE".
+           05  LINE 03  COLUMN 44
+               VALUE  "NTES".
+           05  LINE 06  COLUMN 01
+               VALUE  "           CHAPA DO FUNCIONARIO:".
+           05  LINE 08  COLUMN 01
+               VALUE  "           SEQUENCIA:".
+           05  LINE 10  COLUMN 01
+               VALUE  "           NOME:".
+           05  LINE 12  COLUMN 01
+               VALUE  "           DATA DE NASCIMENTO:".
+           05  LINE 14  COLUMN 01
+               VALUE  "           PARENTESCO:".
+           05  TDEPCHAPA
+               LINE 06  COLUMN 34  PIC 9(05)
+               USING  DEPCHAPA
+               HIGHLIGHT.
+           05  TDEPSEQ
+               LINE 08  COLUMN 22  PIC 9(02)
+               USING  DEPSEQ
+               HIGHLIGHT.
+           05  TDEPNOME
+               LINE 10  COLUMN 17  PIC X(35)
+               USING  DEPNOME
+               HIGHLIGHT.
+           05  TDEPDATANASC
+               LINE 12  COLUMN 31  PIC 99/99/99
+               USING  DEPDATANASC
+               HIGHLIGHT.
+           05  TDEPPARENTESCO
+               LINE 14  COLUMN 23  PIC X(01)
+               USING  DEPPARENTESCO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADDEPEN
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADDEPEN
+                      CLOSE CADDEPEN
+                      MOVE "*** ARQUIVO CADDEPEN SENDO CRIADO **"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADDEPEN"
+                                                       TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-OP1.
+           OPEN I-O CADFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO MENS
+              MOVE MENS TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+       INC-001.
+                MOVE ZEROS TO DEPCHAPA DEPSEQ DEPDATANASC
+                MOVE SPACES TO DEPNOME DEPPARENTESCO.
+                DISPLAY TELADEPEN.
+       INC-002.
+                ACCEPT TDEPCHAPA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   CLOSE CADDEPEN CADFUNC
+                   GO TO ROT-FIM.
+                IF DEPCHAPA  = 0
+                   MOVE "*** CHAPA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                PERFORM LER-CADFUNC THRU LER-CADFUNC-FIM
+                IF ST-ERRO = "23"
+                   GO TO INC-001.
+       INC-003.
+                ACCEPT TDEPSEQ
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF DEPSEQ = 0
+                   MOVE "*** SEQUENCIA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+       LER-DEPEN01.
+                MOVE 0 TO W-SEL
+                READ CADDEPEN
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY TELADEPEN
+                      MOVE "*** DEPENDENTE JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQUIVO CADDEPEN"   TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-004.
+                ACCEPT TDEPNOME
+                IF DEPNOME = SPACES
+                   MOVE "*** NOME INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+       INC-005.
+                ACCEPT TDEPDATANASC
+                IF DEPDATANASC = ZEROS
+                   MOVE "*** DATA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+       INC-006.
+                ACCEPT TDEPPARENTESCO
+                IF DEPPARENTESCO NOT = "F" AND "C" AND "O"
+                   MOVE "*** PARENTESCO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE SPACES TO DEPPARENTESCO
+                   GO TO INC-006.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF W-SEL = 1
+                              GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGDEPEN
+                IF ST-ERRO = "00" OR "02"
+                      PERFORM ATU-NUMFIL THRU ATU-NUMFIL-FIM
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** DEPENDENTE JA EXISTE ***       " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADDEPEN"
+                                                       TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       LER-CADFUNC.
+           MOVE DEPCHAPA TO CHAPA.
+           READ CADFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "FUNCIONARIO NAO CADASTRADO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADFUNC"   TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       LER-CADFUNC-FIM.
+           EXIT.
+      *
+       ATU-NUMFIL.
+           MOVE ZEROS TO W-NUMDEPEN
+           START CADDEPEN KEY NOT < DEPCHAPA
+           IF ST-ERRO NOT = "00"
+              GO TO ATU-NUMFIL-SET.
+       ATU-NUMFIL-LOOP.
+           READ CADDEPEN NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              GO TO ATU-NUMFIL-SET.
+           IF DEPCHAPA NOT = CHAPA
+              GO TO ATU-NUMFIL-SET.
+           ADD 1 TO W-NUMDEPEN
+           GO TO ATU-NUMFIL-LOOP.
+       ATU-NUMFIL-SET.
+           IF W-NUMDEPEN > 9
+              MOVE 9 TO NUMFIL
+           ELSE
+              MOVE W-NUMDEPEN TO NUMFIL.
+           REWRITE REGFUNC.
+       ATU-NUMFIL-FIM.
+           EXIT.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 1 TO W-SEL
+                   GO TO INC-004.
+                IF W-ACT = 03
+                   GO TO INC-002.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADDEPEN RECORD
+                IF ST-ERRO = "00"
+                   PERFORM ATU-NUMFIL THRU ATU-NUMFIL-FIM
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                MOVE MENS TO W-DL101-OPER
+                CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                   ST-ERRO
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGDEPEN
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO CADDEPEN"   TO MENS
+                MOVE MENS TO W-DL101-OPER
+                CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                   ST-ERRO
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS1.
+               ACCEPT (23, 70) W-TECLA
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
