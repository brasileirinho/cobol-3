@@ -29,29 +29,40 @@
                 03 RM            PIC 9(05).
                 03 NOME          PIC X(35).
                 03 SEXO          PIC X(10).
-                03 NASCIMENTO.   
+                03 NASCIMENTO.
 		   05 DIA        PIC 9(2).
                    05 MES        PIC 9(2).
                    05 ANO        PIC 9(4).
+                03 TURMA         PIC X(05).
                 03 NOTAS.
                    05 NOTA1      PIC 9(2)V9.
                    05 NOTA2      PIC 9(2)V9.
+                   05 NOTA3      PIC 9(2)V9.
 		03 FALTAS.
                    05 FALTA1     PIC 9(2).
                    05 FALTA2     PIC 9(2).
-      		03 FILLER        PIC X(40).
+                   05 FALTA3     PIC 9(2).
+                03 NOTAMEDIA     PIC 9(2)V9.
+                03 SITUACAO      PIC X(10).
+      		03 FILLER        PIC X(17).
 0		
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
 
        77 W-SEL        PIC 9(01) VALUE ZEROS.
-       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-TECLA       PIC X(01) VALUE SPACES.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "P201613".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-DL100-INV  PIC 9(01) VALUE ZEROS.
+       77 W-TOTFALTA   PIC 9(03) VALUE ZEROS.
+       77 LIMITE-FALTA PIC 9(03) VALUE 060.
+       77 W-BUSCANOME  PIC X(35) VALUE SPACES.
        01 MEDIA        PIC 9(02)V9.
        01 MASC1        PIC 99999.999.
        01 MASCNASC.
@@ -76,35 +87,49 @@
                       GO TO INC-OP0
                ELSE
                       MOVE "ERRO NA ABERTURA DO ARQUIVO CADNOTA" TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
            ELSE
                NEXT SENTENCE.
        INC-001.
-                MOVE ZEROS  TO RM NOTAS NASCIMENTO FALTAS
-                MOVE SPACES TO  NOME SEXO.
+                MOVE ZEROS  TO RM NOTAS NASCIMENTO FALTAS NOTAMEDIA
+                MOVE SPACES TO  NOME SEXO SITUACAO TURMA.
                 DISPLAY  (01, 01) ERASE
                 DISPLAY  (01, 20) "CADASTRO DE NOTAS"
                 DISPLAY  (04, 01) "RM: "
                 DISPLAY  (05, 01) "NOME: "
                 DISPLAY  (06, 01) "SEXO: "
-                DISPLAY  (07, 01) "NASCIMENTO: " 
-		DISPLAY  (08, 01) "NOTA1: ".
-                DISPLAY  (09, 01) "NOTA2: ".
-                DISPLAY  (10, 01) "FALTA1: ".
-                DISPLAY  (11, 01) "FALTA2: ". 
-                
+                DISPLAY  (07, 01) "NASCIMENTO: "
+		DISPLAY  (08, 01) "TURMA: ".
+                DISPLAY  (09, 01) "NOTA1: ".
+                DISPLAY  (10, 01) "NOTA2: ".
+                DISPLAY  (11, 01) "NOTA3: ".
+                DISPLAY  (12, 01) "FALTA1: ".
+                DISPLAY  (13, 01) "FALTA2: ".
+                DISPLAY  (14, 01) "FALTA3: ".
+                DISPLAY  (15, 01) "MEDIA: ".
+                DISPLAY  (16, 01) "SITUACAO FINAL: ".
+
        INC-002.
+                DISPLAY (18, 01) "F5=LOCALIZAR PELO NOME"
                 ACCEPT  (04, 12) RM
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02
                    CLOSE CADNOTA
                    GO TO ROT-FIM.
+                IF W-ACT = 05
+                   MOVE SPACES TO MENS
+                   DISPLAY (18, 01) MENS
+                   PERFORM BUSCA-NOME THRU BUSCA-NOME-FIM
+                   GO TO INC-001.
                 IF RM  = ZEROS
                    MOVE "*** RM INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-002.
-                
+
        LER-CLIENTE01.
                 MOVE 0 TO W-SEL
                 READ CADNOTA
@@ -114,10 +139,15 @@
                       DISPLAY  (05, 12)	NOME
                       DISPLAY  (06, 12)	SEXO
                       DISPLAY  (07, 12) NASCIMENTO
-		      DISPLAY  (08, 12)	NOTA1
-                      DISPLAY  (09, 12)	NOTA2
-                      DISPLAY  (10, 12)	FALTA1
-                      DISPLAY  (11, 12)	FALTA2
+		      DISPLAY  (08, 12)	TURMA
+                      DISPLAY  (09, 12)	NOTA1
+                      DISPLAY  (10, 12)	NOTA2
+                      DISPLAY  (11, 12)	NOTA3
+                      DISPLAY  (12, 12)	FALTA1
+                      DISPLAY  (13, 12)	FALTA2
+                      DISPLAY  (14, 12)	FALTA3
+                      DISPLAY  (15, 12)	NOTAMEDIA
+                      DISPLAY  (16, 12)	SITUACAO
 
                       MOVE "*** RM JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -125,6 +155,9 @@
                       GO TO ACE-001
                    ELSE
                       MOVE "ERRO NA LEITURA ARQUIVO CADNOTA" TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
@@ -157,56 +190,103 @@
                 MOVE DIA TO MASCNASC1
                 MOVE MES TO MASCNASC3
                 MOVE ANO TO MASCNASC5
-                DISPLAY (07, 12) MASCNASC.
-    
+                DISPLAY (07, 12) MASCNASC
+                CALL "DL100" USING DIA OF NASCIMENTO MES OF NASCIMENTO
+                                    ANO OF NASCIMENTO W-DL100-INV
+                IF W-DL100-INV = 1
+                   MOVE "*** DATA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO NASCIMENTO
+                   GO TO INC-005.
+
        INC-006.
-                ACCEPT (08, 12) NOTA1
+                ACCEPT (08, 12) TURMA
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF NOTA1 > 10,0
-                   MOVE "***NOTA INVALIDA***" TO MENS
+                IF W-ACT = 02 GO TO INC-005.
+                IF TURMA = SPACES
+                   MOVE "*** TURMA INVALIDA ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   MOVE ZEROS TO NOTA1
-                   DISPLAY (08, 12) NOTA1
                    GO TO INC-006.
-		IF W-ACT = 02 GO TO INC-005.
 
        INC-007.
-                ACCEPT (09, 12) NOTA2
+                ACCEPT (09, 12) NOTA1
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF NOTA2 > 10,0
+                IF NOTA1 > 10,0
                    MOVE "***NOTA INVALIDA***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   MOVE ZEROS TO NOTA2
-                   DISPLAY (09, 12) NOTA2
+                   MOVE ZEROS TO NOTA1
+                   DISPLAY (09, 12) NOTA1
                    GO TO INC-007.
 		IF W-ACT = 02 GO TO INC-006.
 
        INC-008.
-                ACCEPT (10, 12) FALTA1
+                ACCEPT (10, 12) NOTA2
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF FALTA1 > 40
-                MOVE "***Nro DE FALTAS INVALIDA***" TO MENS
+                IF NOTA2 > 10,0
+                   MOVE "***NOTA INVALIDA***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   MOVE SPACES TO FALTA1
-                   DISPLAY (10, 12) FALTA1
+                   MOVE ZEROS TO NOTA2
+                   DISPLAY (10, 12) NOTA2
                    GO TO INC-008.
 		IF W-ACT = 02 GO TO INC-007.
 
        INC-009.
-                ACCEPT (11, 12) FALTA2
+                ACCEPT (11, 12) NOTA3
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF NOTA3 > 10,0
+                   MOVE "***NOTA INVALIDA***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO NOTA3
+                   DISPLAY (11, 12) NOTA3
+                   GO TO INC-009.
+		IF W-ACT = 02 GO TO INC-008.
+
+       INC-010.
+                ACCEPT (12, 12) FALTA1
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF FALTA1 > 40
+                MOVE "***Nro DE FALTAS INVALIDA***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO FALTA1
+                   DISPLAY (12, 12) FALTA1
+                   GO TO INC-010.
+		IF W-ACT = 02 GO TO INC-009.
+
+       INC-011.
+                ACCEPT (13, 12) FALTA2
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF FALTA2 > 40
                 MOVE "***Nro DE FALTAS INVALIDA***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    MOVE ZEROS TO FALTA2
-                   DISPLAY (11, 12) FALTA2
-                   GO TO INC-009.
-		IF W-ACT = 02 GO TO INC-008.
+                   DISPLAY (13, 12) FALTA2
+                   GO TO INC-011.
+		IF W-ACT = 02 GO TO INC-010.
+
+       INC-012.
+                ACCEPT (14, 12) FALTA3
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF FALTA3 > 40
+                MOVE "***Nro DE FALTAS INVALIDA***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO FALTA3
+                   DISPLAY (14, 12) FALTA3
+                   GO TO INC-012.
+		IF W-ACT = 02 GO TO INC-011.
+
+       INC-013.
+                COMPUTE MEDIA = (NOTA1 + NOTA2 + NOTA3) / 3
+                MOVE MEDIA TO NOTAMEDIA
+                DISPLAY (15, 12) NOTAMEDIA
+                COMPUTE W-TOTFALTA = FALTA1 + FALTA2 + FALTA3
+                IF MEDIA NOT < 6,0 AND W-TOTFALTA NOT > LIMITE-FALTA
+                   MOVE "APROVADO"   TO SITUACAO
+                ELSE
+                   MOVE "REPROVADO" TO SITUACAO.
+                DISPLAY (16, 12) SITUACAO
                 IF W-SEL = 1
                             GO TO ALT-OPC.
-                
-                       
-      
+
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
@@ -234,10 +314,81 @@
                 ELSE
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADNOTA"
                                                        TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
       *
       *****************************************
+      * ROTINA DE LOCALIZACAO PELO NOME       *
+      *****************************************
+      *
+       BUSCA-NOME.
+           MOVE SPACES TO MENS
+           MOVE SPACES TO W-BUSCANOME
+           DISPLAY (20, 10) "LOCALIZAR PELO NOME: "
+           ACCEPT  (20, 32) W-BUSCANOME
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              GO TO BUSCA-NOME-FIM.
+           MOVE W-BUSCANOME TO NOME
+           START CADNOTA KEY NOT < NOME
+           IF ST-ERRO NOT = "00"
+              MOVE "*** NENHUM ALUNO LOCALIZADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BUSCA-NOME-FIM.
+       BUSCA-NOME-LOOP.
+           READ CADNOTA NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              MOVE "*** FIM DA PESQUISA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BUSCA-NOME-FIM.
+           DISPLAY (21, 10) NOME
+           DISPLAY (23, 12)
+                "F2=PROXIMO NOME   F3=SELECIONAR"
+           ACCEPT  (23, 55) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              GO TO BUSCA-NOME-LOOP.
+           IF W-ACT = 03
+              GO TO BUSCA-NOME-SEL.
+           GO TO BUSCA-NOME-FIM.
+       BUSCA-NOME-SEL.
+           DISPLAY  (01, 01) ERASE
+           DISPLAY  (01, 20) "CADASTRO DE NOTAS"
+           DISPLAY  (04, 01) "RM: "
+           DISPLAY  (05, 01) "NOME: "
+           DISPLAY  (06, 01) "SEXO: "
+           DISPLAY  (07, 01) "NASCIMENTO: "
+           DISPLAY  (08, 01) "TURMA: "
+           DISPLAY  (09, 01) "NOTA1: "
+           DISPLAY  (10, 01) "NOTA2: "
+           DISPLAY  (11, 01) "NOTA3: "
+           DISPLAY  (12, 01) "FALTA1: "
+           DISPLAY  (13, 01) "FALTA2: "
+           DISPLAY  (14, 01) "FALTA3: "
+           DISPLAY  (15, 01) "MEDIA: "
+           DISPLAY  (16, 01) "SITUACAO FINAL: "
+           DISPLAY  (04, 12) RM
+           DISPLAY  (05, 12) NOME
+           DISPLAY  (06, 12) SEXO
+           DISPLAY  (07, 12) NASCIMENTO
+           DISPLAY  (08, 12) TURMA
+           DISPLAY  (09, 12) NOTA1
+           DISPLAY  (10, 12) NOTA2
+           DISPLAY  (11, 12) NOTA3
+           DISPLAY  (12, 12) FALTA1
+           DISPLAY  (13, 12) FALTA2
+           DISPLAY  (14, 12) FALTA3
+           DISPLAY  (15, 12) NOTAMEDIA
+           DISPLAY  (16, 12) SITUACAO
+           MOVE 1 TO W-SEL
+           GO TO ACE-001.
+       BUSCA-NOME-FIM.
+           EXIT.
+      *
+      *****************************************
       * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
       *****************************************
       *
@@ -251,8 +402,8 @@
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
                 IF W-ACT = 02
-                   MOVE 02 TO W-SEL
-                   GO TO INC-001.
+                   MOVE 1 TO W-SEL
+                   GO TO INC-003.
                 IF W-ACT = 03
                    GO TO INC-002.
       *
@@ -274,6 +425,9 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                MOVE MENS TO W-DL101-OPER
+                CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                   ST-ERRO
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
@@ -297,6 +451,9 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO CADNOTA"   TO MENS
+                MOVE MENS TO W-DL101-OPER
+                CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                   ST-ERRO
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
@@ -318,15 +475,10 @@
       **********************
       *
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
                DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 300000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS1.
+               ACCEPT (23, 70) W-TECLA
+               DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
