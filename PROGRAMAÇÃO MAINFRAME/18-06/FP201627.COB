@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201627.
+       AUTHOR. LEONARDO.
+      **************************************
+      * RELATORIO - ALUNOS POR TURMA       *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADNOTA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS RM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES.
+
+           SELECT RELNOTA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT SORTWK ASSIGN TO DISK.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADNOTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTA.DAT".
+       01 REGNOTA.
+                03 RM            PIC 9(05).
+                03 NOME          PIC X(35).
+                03 SEXO          PIC X(10).
+                03 NASCIMENTO.
+                   05 DIA        PIC 9(2).
+                   05 MES        PIC 9(2).
+                   05 ANO        PIC 9(4).
+                03 TURMA         PIC X(05).
+                03 NOTAS.
+                   05 NOTA1      PIC 9(2)V9.
+                   05 NOTA2      PIC 9(2)V9.
+                   05 NOTA3      PIC 9(2)V9.
+                03 FALTAS.
+                   05 FALTA1     PIC 9(2).
+                   05 FALTA2     PIC 9(2).
+                   05 FALTA3     PIC 9(2).
+                03 NOTAMEDIA     PIC 9(2)V9.
+                03 SITUACAO      PIC X(10).
+                03 FILLER        PIC X(17).
+
+       FD RELNOTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELNOTA.DAT".
+       01 REGRELNOTA PIC X(100).
+
+       SD SORTWK.
+       01 REGSORTWK.
+          03 SW-TURMA    PIC X(05).
+          03 SW-RM       PIC 9(05).
+          03 SW-NOME     PIC X(35).
+          03 SW-MEDIA    PIC 9(2)V9.
+          03 SW-SITUACAO PIC X(10).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201627".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
+       77 W-TURMAANT    PIC X(05) VALUE SPACES.
+       77 W-PRIMEIRO    PIC X(01) VALUE "S".
+       77 W-TOTTURMA    PIC 9(05) VALUE ZEROS.
+       77 W-TOTAPROV    PIC 9(05) VALUE ZEROS.
+       77 W-TOTREPROV   PIC 9(05) VALUE ZEROS.
+       77 W-TOTGERAL    PIC 9(06) VALUE ZEROS.
+       01 WS-CAB1       PIC X(100) VALUE
+          "RELATORIO DE ALUNOS POR TURMA".
+       01 WS-LINTURMA.
+          03 FILLER       PIC X(07) VALUE "TURMA: ".
+          03 WS-LTTURMA   PIC X(05).
+       01 WS-LINDET.
+          03 FILLER       PIC X(05) VALUE SPACES.
+          03 WS-RM        PIC 9(05).
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-NOME      PIC X(35).
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-MEDIA     PIC Z9,9.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-SITUACAO  PIC X(10).
+       01 WS-LINTOT.
+          03 FILLER        PIC X(05) VALUE SPACES.
+          03 FILLER        PIC X(15) VALUE "APROVADOS:".
+          03 WS-TTAPROV    PIC ZZZZ9.
+          03 FILLER        PIC X(05) VALUE SPACES.
+          03 FILLER        PIC X(15) VALUE "REPROVADOS:".
+          03 WS-TTREPROV   PIC ZZZZ9.
+          03 FILLER        PIC X(05) VALUE SPACES.
+          03 FILLER        PIC X(15) VALUE "TOTAL:".
+          03 WS-TTTOTAL    PIC ZZZZ9.
+       01 WS-LINGERAL.
+          03 FILLER        PIC X(30) VALUE
+             "TOTAL GERAL DE ALUNOS: ".
+          03 WS-TGTOTAL    PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN OUTPUT RELNOTA
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO RELNOTA" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELNOTA"
+              GO TO ROT-FIMS.
+      *
+           SORT SORTWK
+               ON ASCENDING KEY SW-TURMA SW-NOME
+               INPUT PROCEDURE  IS SRT-ENTRADA
+               OUTPUT PROCEDURE IS SRT-SAIDA.
+      *
+           CLOSE RELNOTA
+           GO TO ROT-FIMS.
+      *
+      *****************************************
+      * PROCEDIMENTO DE ENTRADA DO SORT       *
+      *****************************************
+       SRT-ENTRADA.
+           OPEN INPUT CADNOTA
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADNOTA" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADNOTA"
+              GO TO SRT-ENTRADA-FIM.
+       SRT-LOOP.
+           READ CADNOTA NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO SRT-ENTRADA-CLOSE.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADNOTA" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADNOTA"
+              GO TO SRT-ENTRADA-CLOSE.
+           MOVE TURMA     TO SW-TURMA
+           MOVE RM        TO SW-RM
+           MOVE NOME      TO SW-NOME
+           MOVE NOTAMEDIA TO SW-MEDIA
+           MOVE SITUACAO  TO SW-SITUACAO
+           RELEASE REGSORTWK
+           GO TO SRT-LOOP.
+       SRT-ENTRADA-CLOSE.
+           CLOSE CADNOTA.
+       SRT-ENTRADA-FIM.
+           EXIT.
+      *
+      *****************************************
+      * PROCEDIMENTO DE SAIDA DO SORT         *
+      *****************************************
+       SRT-SAIDA.
+           PERFORM REL-CAB THRU REL-CAB-FIM.
+       SRT-SAIDA-LOOP.
+           RETURN SORTWK RECORD
+               AT END
+                   GO TO SRT-SAIDA-FIM.
+           IF W-PRIMEIRO = "S" OR SW-TURMA NOT = W-TURMAANT
+              IF W-PRIMEIRO NOT = "S"
+                 PERFORM REL-TOTTURMA THRU REL-TOTTURMA-FIM.
+           IF W-PRIMEIRO = "S" OR SW-TURMA NOT = W-TURMAANT
+              MOVE "N"        TO W-PRIMEIRO
+              MOVE SW-TURMA   TO W-TURMAANT
+              MOVE ZEROS      TO W-TOTAPROV W-TOTREPROV
+              PERFORM REL-TURMA THRU REL-TURMA-FIM.
+           PERFORM REL-LINHA THRU REL-LINHA-FIM
+           GO TO SRT-SAIDA-LOOP.
+       SRT-SAIDA-FIM.
+           IF W-PRIMEIRO NOT = "S"
+              PERFORM REL-TOTTURMA THRU REL-TOTTURMA-FIM.
+           PERFORM REL-TOTGERAL THRU REL-TOTGERAL-FIM.
+           EXIT.
+      *
+       REL-TURMA.
+           MOVE SPACES      TO REGRELNOTA
+           MOVE SW-TURMA    TO WS-LTTURMA
+           MOVE WS-LINTURMA TO REGRELNOTA
+           WRITE REGRELNOTA.
+       REL-TURMA-FIM.
+           EXIT.
+      *
+       REL-LINHA.
+           MOVE SPACES     TO WS-LINDET
+           MOVE SW-RM      TO WS-RM
+           MOVE SW-NOME    TO WS-NOME
+           MOVE SW-MEDIA   TO WS-MEDIA
+           MOVE SW-SITUACAO TO WS-SITUACAO
+           IF SW-SITUACAO = "APROVADO"
+              ADD 1 TO W-TOTAPROV
+           ELSE
+              ADD 1 TO W-TOTREPROV.
+           MOVE SPACES     TO REGRELNOTA
+           MOVE WS-LINDET  TO REGRELNOTA
+           WRITE REGRELNOTA
+           ADD 1 TO W-TOTGERAL.
+       REL-LINHA-FIM.
+           EXIT.
+      *
+       REL-TOTTURMA.
+           COMPUTE W-TOTTURMA = W-TOTAPROV + W-TOTREPROV
+           MOVE SPACES       TO WS-LINTOT
+           MOVE W-TOTAPROV   TO WS-TTAPROV
+           MOVE W-TOTREPROV  TO WS-TTREPROV
+           MOVE W-TOTTURMA   TO WS-TTTOTAL
+           MOVE SPACES       TO REGRELNOTA
+           MOVE WS-LINTOT    TO REGRELNOTA
+           WRITE REGRELNOTA.
+       REL-TOTTURMA-FIM.
+           EXIT.
+      *
+       REL-TOTGERAL.
+           MOVE W-TOTGERAL  TO WS-TGTOTAL
+           MOVE SPACES      TO REGRELNOTA
+           MOVE WS-LINGERAL TO REGRELNOTA
+           WRITE REGRELNOTA.
+       REL-TOTGERAL-FIM.
+           EXIT.
+      *
+       REL-CAB.
+           MOVE SPACES  TO REGRELNOTA
+           MOVE WS-CAB1 TO REGRELNOTA
+           WRITE REGRELNOTA.
+       REL-CAB-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIMS.
+           STOP RUN.
