@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201619.
+       AUTHOR. LEONARDO.
+      **************************************
+      * RELATORIO - CONTROLE DE FERIAS     *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFERIAS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS FERCHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS FERCHAPA
+                               WITH DUPLICATES.
+
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                               WITH DUPLICATES.
+
+           SELECT RELFERIAS ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFERIAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFERIAS.DAT".
+       01 REGFERIAS.
+                03 FERCHAVE.
+                   05 FERCHAPA       PIC 9(05).
+                   05 FERINICIO.
+                      07 DIA  PIC 9(02).
+                      07 MES  PIC 9(02).
+                      07 ANO  PIC 9(02).
+                03 FERFIM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 FERDIASDIR    PIC 9(02).
+                03 FERDIASGOZO   PIC 9(02).
+                03 FERDIASSALDO  PIC 9(02).
+                03 FILLER        PIC X(20).
+
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA             PIC 9(05).
+                03 NOME              PIC X(35).
+                03 CPF               PIC 9(11).
+                03 RG                PIC X(15).
+                03 DATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTCIVIL   PIC X(01).
+                03 NUMFIL     PIC 9(01).
+                03 DATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DATADEM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTATUS    PIC X(01).
+                03 FUNCDEPTO  PIC 9(03).
+                03 FUNCCARGO  PIC 9(03).
+                03 FUNCTIPOSAL PIC X(01).
+                03 FUNCSALBASE PIC 9(06)V99.
+                03 FUNCCDC    PIC 9(01).
+                03 FUNCESCOLARIDADE PIC 9(01).
+                03 FILLER     PIC X(14).
+
+       FD RELFERIAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELFERIAS.DAT".
+       01 REGRELFERIAS PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201619".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
+       77 W-TOTVENC     PIC 9(05) VALUE ZEROS.
+       77 W-TOTPROX     PIC 9(05) VALUE ZEROS.
+       01 W-HOJE        PIC 9(06) VALUE ZEROS.
+       01 W-HOJER REDEFINES W-HOJE.
+          03 W-HOJEANO  PIC 9(02).
+          03 W-HOJEMES  PIC 9(02).
+          03 W-HOJEDIA  PIC 9(02).
+       77 W-LIMANO      PIC 9(04) VALUE ZEROS.
+       77 W-MESHOJE     PIC 9(05) VALUE ZEROS.
+       77 W-MESLIM      PIC 9(05) VALUE ZEROS.
+       77 W-DIFMES      PIC S9(05) VALUE ZEROS.
+       01 WS-CAB1       PIC X(100) VALUE
+          "RELATORIO DE CONTROLE DE FERIAS".
+       01 WS-CABDET.
+          03 FILLER       PIC X(05) VALUE "CHAPA".
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 FILLER       PIC X(35) VALUE "NOME".
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 FILLER       PIC X(08) VALUE "INICIO".
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 FILLER       PIC X(08) VALUE "FIM".
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 FILLER       PIC X(06) VALUE "SALDO".
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 FILLER       PIC X(20) VALUE "SITUACAO".
+       01 WS-LINDET.
+          03 WS-CHAPA     PIC 9(05).
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-NOME      PIC X(35).
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-INICIO    PIC 99/99/99.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-FIM       PIC 99/99/99.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-SALDO     PIC Z9.
+          03 FILLER       PIC X(06) VALUE SPACES.
+          03 WS-SITUACAO  PIC X(20).
+       01 WS-RODAPE.
+          03 FILLER        PIC X(30) VALUE
+             "TOTAL DE FERIAS VENCIDAS:    ".
+          03 WS-RODVENC    PIC ZZZZ9.
+          03 FILLER        PIC X(10) VALUE SPACES.
+          03 FILLER        PIC X(30) VALUE
+             "TOTAL PROXIMAS DO VENCIMENTO: ".
+          03 WS-RODPROX    PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT CADFERIAS
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFERIAS"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFERIAS"
+              GO TO ROT-FIMS.
+       INC-OP1.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIMS.
+       INC-OP2.
+           OPEN OUTPUT RELFERIAS
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO RELFERIAS"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELFERIAS"
+              GO TO ROT-FIMS.
+      *
+           ACCEPT W-HOJE FROM DATE
+           PERFORM REL-CAB THRU REL-CAB-FIM.
+           MOVE LOW-VALUES TO FERCHAVE
+           START CADFERIAS KEY NOT < FERCHAVE
+           IF ST-ERRO NOT = "00"
+              GO TO REL-FIM.
+      *
+       REL-LOOP.
+           READ CADFERIAS NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO REL-FIM.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADFERIAS"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADFERIAS"
+              GO TO ROT-FIMS.
+           IF FERDIASSALDO = ZEROS
+              GO TO REL-LOOP.
+           PERFORM REL-FUNC   THRU REL-FUNC-FIM
+           PERFORM REL-SITUACAO THRU REL-SITUACAO-FIM
+           PERFORM REL-LINHA  THRU REL-LINHA-FIM
+           GO TO REL-LOOP.
+      *
+       REL-FUNC.
+           MOVE FERCHAPA TO CHAPA
+           READ CADFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE SPACES TO NOME.
+       REL-FUNC-FIM.
+           EXIT.
+      *
+       REL-SITUACAO.
+           COMPUTE W-LIMANO = 2000 + ANO OF FERFIM + 1
+           COMPUTE W-MESLIM = (W-LIMANO * 12) + MES OF FERFIM
+           COMPUTE W-MESHOJE = ((2000 + W-HOJEANO) * 12) + W-HOJEMES
+           COMPUTE W-DIFMES = W-MESLIM - W-MESHOJE
+           IF W-DIFMES < 0 OR
+              (W-DIFMES = 0 AND W-HOJEDIA >= DIA OF FERFIM)
+              MOVE "VENCIDA"                TO WS-SITUACAO
+              ADD 1 TO W-TOTVENC
+           ELSE IF W-DIFMES <= 2
+              MOVE "PROXIMA DO VENCIMENTO"  TO WS-SITUACAO
+              ADD 1 TO W-TOTPROX
+           ELSE
+              MOVE "EM DIA"                 TO WS-SITUACAO.
+       REL-SITUACAO-FIM.
+           EXIT.
+      *
+       REL-LINHA.
+           MOVE SPACES       TO WS-LINDET
+           MOVE CHAPA         TO WS-CHAPA
+           MOVE NOME          TO WS-NOME
+           MOVE FERINICIO     TO WS-INICIO
+           MOVE FERFIM        TO WS-FIM
+           MOVE FERDIASSALDO  TO WS-SALDO
+           MOVE SPACES        TO REGRELFERIAS
+           MOVE WS-LINDET     TO REGRELFERIAS
+           WRITE REGRELFERIAS.
+       REL-LINHA-FIM.
+           EXIT.
+      *
+       REL-CAB.
+           MOVE SPACES    TO REGRELFERIAS
+           MOVE WS-CAB1   TO REGRELFERIAS
+           WRITE REGRELFERIAS
+           MOVE SPACES    TO REGRELFERIAS
+           MOVE WS-CABDET TO REGRELFERIAS
+           WRITE REGRELFERIAS.
+       REL-CAB-FIM.
+           EXIT.
+      *
+       REL-FIM.
+           MOVE W-TOTVENC  TO WS-RODVENC
+           MOVE W-TOTPROX  TO WS-RODPROX
+           MOVE SPACES     TO REGRELFERIAS
+           MOVE WS-RODAPE  TO REGRELFERIAS
+           WRITE REGRELFERIAS
+           CLOSE CADFERIAS CADFUNC RELFERIAS
+           GO TO ROT-FIMS.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           STOP RUN.
+       ROT-FIMS.
+           STOP RUN.
