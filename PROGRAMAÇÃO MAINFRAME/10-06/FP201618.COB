@@ -0,0 +1,414 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201618.
+       AUTHOR. LEONARDO.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE FERIAS   *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFERIAS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS FERCHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS FERCHAPA
+                               WITH DUPLICATES.
+
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                               WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFERIAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFERIAS.DAT".
+       01 REGFERIAS.
+                03 FERCHAVE.
+                   05 FERCHAPA       PIC 9(05).
+                   05 FERINICIO.
+                      07 DIA  PIC 9(02).
+                      07 MES  PIC 9(02).
+                      07 ANO  PIC 9(02).
+                03 FERFIM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 FERDIASDIR    PIC 9(02).
+                03 FERDIASGOZO   PIC 9(02).
+                03 FERDIASSALDO  PIC 9(02).
+                03 FILLER        PIC X(20).
+
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA             PIC 9(05).
+                03 NOME              PIC X(35).
+                03 CPF               PIC 9(11).
+                03 RG                PIC X(15).
+                03 DATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTCIVIL   PIC X(01).
+                03 NUMFIL     PIC 9(01).
+                03 DATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DATADEM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTATUS    PIC X(01).
+                03 FUNCDEPTO  PIC 9(03).
+                03 FUNCCARGO  PIC 9(03).
+                03 FUNCTIPOSAL PIC X(01).
+                03 FUNCSALBASE PIC 9(06)V99.
+                03 FUNCCDC    PIC 9(01).
+                03 FUNCESCOLARIDADE PIC 9(01).
+                03 FILLER     PIC X(14).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-TECLA       PIC X(01) VALUE SPACES.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201618".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-DL100-ANO  PIC 9(04) VALUE ZEROS.
+       77 W-DL100-INV  PIC 9(01) VALUE ZEROS.
+       77 W-CMPINI     PIC 9(06) VALUE ZEROS.
+       77 W-CMPFIM     PIC 9(06) VALUE ZEROS.
+       SCREEN SECTION.
+       01  TELAFERIAS.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                       CADASTRO DE FERIAS".
+           05  LINE 06  COLUMN 01
+               VALUE  "           CHAPA DO FUNCIONARIO:".
+           05  LINE 08  COLUMN 01
+               VALUE  "           INICIO DO PERIODO AQUISITIVO:".
+           05  LINE 10  COLUMN 01
+               VALUE  "           FIM DO PERIODO AQUISITIVO:".
+           05  LINE 12  COLUMN 01
+               VALUE  "           DIAS DE DIREITO:".
+           05  LINE 14  COLUMN 01
+               VALUE  "           DIAS GOZADOS:".
+           05  LINE 16  COLUMN 01
+               VALUE  "           DIAS DE SALDO:".
+           05  TFERCHAPA
+               LINE 06  COLUMN 34  PIC 9(05)
+               USING  FERCHAPA
+               HIGHLIGHT.
+           05  TFERINICIO
+               LINE 08  COLUMN 42  PIC 99/99/99
+               USING  FERINICIO
+               HIGHLIGHT.
+           05  TFERFIM
+               LINE 10  COLUMN 39  PIC 99/99/99
+               USING  FERFIM
+               HIGHLIGHT.
+           05  TFERDIASDIR
+               LINE 12  COLUMN 29  PIC 9(02)
+               USING  FERDIASDIR
+               HIGHLIGHT.
+           05  TFERDIASGOZO
+               LINE 14  COLUMN 26  PIC 9(02)
+               USING  FERDIASGOZO
+               HIGHLIGHT.
+           05  TFERDIASSALDO
+               LINE 16  COLUMN 27  PIC 9(02)
+               USING  FERDIASSALDO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADFERIAS
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADFERIAS
+                      CLOSE CADFERIAS
+                      MOVE "*** ARQUIVO CADFERIAS SENDO CRIADO **"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADFERIAS"
+                                                       TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-OP1.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO MENS
+              MOVE MENS TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+       INC-001.
+                MOVE ZEROS TO FERCHAPA FERINICIO FERFIM
+                MOVE ZEROS TO FERDIASDIR FERDIASGOZO FERDIASSALDO.
+                DISPLAY TELAFERIAS.
+       INC-002.
+                ACCEPT TFERCHAPA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   CLOSE CADFERIAS CADFUNC
+                   GO TO ROT-FIM.
+                IF FERCHAPA  = 0
+                   MOVE "*** CHAPA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                PERFORM LER-CADFUNC THRU LER-CADFUNC-FIM
+                IF ST-ERRO = "23"
+                   GO TO INC-001.
+       INC-003.
+                ACCEPT TFERINICIO
+                IF FERINICIO = ZEROS
+                   MOVE "*** DATA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+                COMPUTE W-DL100-ANO = 2000 + ANO OF FERINICIO
+                CALL "DL100" USING DIA OF FERINICIO MES OF FERINICIO
+                                    W-DL100-ANO W-DL100-INV
+                IF W-DL100-INV = 1
+                   MOVE "*** DATA INVALIDA ***" TO MENS
+                   MOVE ZEROS TO FERINICIO
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+       LER-FERIAS01.
+                MOVE 0 TO W-SEL
+                READ CADFERIAS
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY TELAFERIAS
+                      MOVE "*** PERIODO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQUIVO CADFERIAS" TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-004.
+                ACCEPT TFERFIM
+                IF FERFIM = ZEROS
+                   MOVE "*** DATA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
+                COMPUTE W-DL100-ANO = 2000 + ANO OF FERFIM
+                CALL "DL100" USING DIA OF FERFIM MES OF FERFIM
+                                    W-DL100-ANO W-DL100-INV
+                IF W-DL100-INV = 1
+                   MOVE "*** DATA INVALIDA ***" TO MENS
+                   MOVE ZEROS TO FERFIM
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
+                COMPUTE W-CMPINI = (ANO OF FERINICIO * 10000)
+                                  + (MES OF FERINICIO * 100)
+                                  +  DIA OF FERINICIO
+                COMPUTE W-CMPFIM = (ANO OF FERFIM * 10000)
+                                  + (MES OF FERFIM * 100)
+                                  +  DIA OF FERFIM
+                IF W-CMPFIM NOT > W-CMPINI
+                   MOVE "*** FIM ANTERIOR AO INICIO ***" TO MENS
+                   MOVE ZEROS TO FERFIM
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+       INC-005.
+                MOVE 30 TO FERDIASDIR
+                DISPLAY TFERDIASDIR
+                ACCEPT TFERDIASGOZO
+                IF FERDIASGOZO > 30
+                   MOVE "*** DIAS GOZADOS INVALIDOS ***" TO MENS
+                   MOVE ZEROS TO FERDIASGOZO
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                COMPUTE FERDIASSALDO = FERDIASDIR - FERDIASGOZO
+                DISPLAY TFERDIASSALDO
+                IF W-SEL = 1
+                              GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGFERIAS
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** PERIODO JA EXISTE ***       " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADFERIAS"
+                                                       TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       LER-CADFUNC.
+           MOVE FERCHAPA TO CHAPA.
+           READ CADFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "FUNCIONARIO NAO CADASTRADO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADFUNC"   TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       LER-CADFUNC-FIM.
+           EXIT.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 1 TO W-SEL
+                   GO TO INC-004.
+                IF W-ACT = 03
+                   GO TO INC-002.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADFERIAS RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                MOVE MENS TO W-DL101-OPER
+                CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                   ST-ERRO
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGFERIAS
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO CADFERIAS"   TO MENS
+                MOVE MENS TO W-DL101-OPER
+                CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                   ST-ERRO
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS1.
+               ACCEPT (23, 70) W-TECLA
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
