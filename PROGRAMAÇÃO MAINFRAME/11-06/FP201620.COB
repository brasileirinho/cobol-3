@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201620.
+       AUTHOR. LEONARDO.
+      **************************************
+      * RELATORIO - CALCULO DO 13 SALARIO  *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                               WITH DUPLICATES.
+
+           SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGODEPTO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CENTRODECUSTO
+                               WITH DUPLICATES.
+
+           SELECT RELDEC ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA             PIC 9(05).
+                03 NOME              PIC X(35).
+                03 CPF               PIC 9(11).
+                03 RG                PIC X(15).
+                03 DATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTCIVIL   PIC X(01).
+                03 NUMFIL     PIC 9(01).
+                03 DATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DATADEM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTATUS    PIC X(01).
+                03 FUNCDEPTO  PIC 9(03).
+                03 FUNCCARGO  PIC 9(03).
+                03 FUNCTIPOSAL PIC X(01).
+                03 FUNCSALBASE PIC 9(06)V99.
+                03 FUNCCDC    PIC 9(01).
+                03 FUNCESCOLARIDADE PIC 9(01).
+                03 FILLER     PIC X(14).
+
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGODEPTO    PIC 9(03).
+                03 DENOMINACAODEPTO PIC X(15).
+                03 CENTRODECUSTO  PIC 9(01).
+                03 FILLER   PIC X(45).
+
+       FD RELDEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELDEC.DAT".
+       01 REGRELDEC PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201620".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
+       77 W-TOTEMP     PIC 9(05) VALUE ZEROS.
+       77 W-TOTDEC     PIC 9(08)V99 VALUE ZEROS.
+       77 W-MESES      PIC 9(02) VALUE ZEROS.
+       77 W-VALOR13    PIC 9(06)V99 VALUE ZEROS.
+       01 W-HOJE       PIC 9(06) VALUE ZEROS.
+       01 W-HOJER REDEFINES W-HOJE.
+          03 W-HOJEANO PIC 9(02).
+          03 W-HOJEMES PIC 9(02).
+          03 W-HOJEDIA PIC 9(02).
+       01 WS-CAB1      PIC X(100) VALUE
+          "RELATORIO DE CALCULO DO 13 SALARIO - FUNCIONARIOS ATIVOS".
+       01 WS-CABDET.
+          03 FILLER       PIC X(05) VALUE "CHAPA".
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 FILLER       PIC X(35) VALUE "NOME".
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 FILLER       PIC X(15) VALUE "DEPARTAMENTO".
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 FILLER       PIC X(02) VALUE "AV".
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 FILLER       PIC X(13) VALUE "SALARIO BASE".
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 FILLER       PIC X(13) VALUE "VALOR 13".
+       01 WS-LINDET.
+          03 WS-CHAPA     PIC 9(05).
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-NOME      PIC X(35).
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-DEPTO     PIC X(15).
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-MESES     PIC Z9.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-SALARIO   PIC ZZZ.ZZZ,99.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-VALOR13   PIC ZZZ.ZZZ,99.
+       01 WS-RODAPE.
+          03 FILLER        PIC X(30) VALUE
+             "TOTAL DE FUNCIONARIOS ATIVOS: ".
+          03 WS-RODEMP     PIC ZZZZ9.
+          03 FILLER        PIC X(10) VALUE SPACES.
+          03 FILLER        PIC X(18) VALUE "TOTAL 13 SALARIO: ".
+          03 WS-RODDEC     PIC ZZZ.ZZZ.ZZZ,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIMS.
+       INC-OP1.
+           OPEN INPUT CADEPTO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADEPTO" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO"
+              GO TO ROT-FIMS.
+       INC-OP2.
+           OPEN OUTPUT RELDEC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO RELDEC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELDEC"
+              GO TO ROT-FIMS.
+      *
+           ACCEPT W-HOJE FROM DATE
+           PERFORM REL-CAB THRU REL-CAB-FIM.
+           MOVE LOW-VALUES TO CHAPA
+           START CADFUNC KEY NOT < CHAPA
+           IF ST-ERRO NOT = "00"
+              GO TO REL-FIM.
+      *
+       REL-LOOP.
+           READ CADFUNC NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO REL-FIM.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADFUNC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIMS.
+           IF ESTATUS NOT = "A"
+              GO TO REL-LOOP.
+           PERFORM REL-MESES  THRU REL-MESES-FIM
+           PERFORM REL-DEPTO  THRU REL-DEPTO-FIM
+           PERFORM REL-LINHA  THRU REL-LINHA-FIM
+           GO TO REL-LOOP.
+      *
+       REL-MESES.
+           IF ANO OF DATAADM = W-HOJEANO
+              COMPUTE W-MESES = 13 - MES OF DATAADM
+           ELSE
+              MOVE 12 TO W-MESES.
+       REL-MESES-FIM.
+           EXIT.
+      *
+       REL-DEPTO.
+           MOVE FUNCDEPTO TO CODIGODEPTO
+           READ CADEPTO
+           IF ST-ERRO NOT = "00"
+              MOVE SPACES TO DENOMINACAODEPTO.
+       REL-DEPTO-FIM.
+           EXIT.
+      *
+       REL-LINHA.
+           MOVE SPACES       TO WS-LINDET
+           MOVE CHAPA         TO WS-CHAPA
+           MOVE NOME          TO WS-NOME
+           MOVE DENOMINACAODEPTO TO WS-DEPTO
+           MOVE W-MESES       TO WS-MESES
+           MOVE FUNCSALBASE   TO WS-SALARIO
+           COMPUTE W-VALOR13 ROUNDED = (FUNCSALBASE * W-MESES) / 12
+           MOVE W-VALOR13     TO WS-VALOR13
+           MOVE SPACES        TO REGRELDEC
+           MOVE WS-LINDET     TO REGRELDEC
+           WRITE REGRELDEC
+           ADD 1              TO W-TOTEMP
+           ADD W-VALOR13      TO W-TOTDEC.
+       REL-LINHA-FIM.
+           EXIT.
+      *
+       REL-CAB.
+           MOVE SPACES    TO REGRELDEC
+           MOVE WS-CAB1   TO REGRELDEC
+           WRITE REGRELDEC
+           MOVE SPACES    TO REGRELDEC
+           MOVE WS-CABDET TO REGRELDEC
+           WRITE REGRELDEC.
+       REL-CAB-FIM.
+           EXIT.
+      *
+       REL-FIM.
+           MOVE W-TOTEMP   TO WS-RODEMP
+           MOVE W-TOTDEC   TO WS-RODDEC
+           MOVE SPACES     TO REGRELDEC
+           MOVE WS-RODAPE  TO REGRELDEC
+           WRITE REGRELDEC
+           CLOSE CADFUNC CADEPTO RELDEC
+           GO TO ROT-FIMS.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           STOP RUN.
+       ROT-FIMS.
+           STOP RUN.
