@@ -0,0 +1,317 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201624.
+       AUTHOR. LEONARDO.
+      **************************************
+      * CARGA INICIAL EM MASSA DO CADASTRO DE FUNCIONARIOS *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARGAFUNC ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                               WITH DUPLICATES.
+
+           SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGODEPTO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CENTRODECUSTO
+                               WITH DUPLICATES.
+
+           SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                               WITH DUPLICATES.
+
+           SELECT RELCARGA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CARGAFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CARGAFUNC.DAT".
+       01 REGCARGA.
+                03 CRGCHAPA             PIC 9(05).
+                03 CRGNOME              PIC X(35).
+                03 CRGCPF               PIC 9(11).
+                03 CRGRG                PIC X(15).
+                03 CRGDATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 CRGESTCIVIL   PIC X(01).
+                03 CRGDATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 CRGESTATUS    PIC X(01).
+                03 CRGDEPTO      PIC 9(03).
+                03 CRGCARGO      PIC 9(03).
+                03 CRGTIPOSAL    PIC X(01).
+                03 CRGSALBASE    PIC 9(06)V99.
+                03 CRGCDC        PIC 9(01).
+
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA             PIC 9(05).
+                03 NOME              PIC X(35).
+                03 CPF               PIC 9(11).
+                03 RG                PIC X(15).
+                03 DATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTCIVIL   PIC X(01).
+                03 NUMFIL     PIC 9(01).
+                03 DATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DATADEM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTATUS    PIC X(01).
+                03 FUNCDEPTO  PIC 9(03).
+                03 FUNCCARGO  PIC 9(03).
+                03 FUNCTIPOSAL PIC X(01).
+                03 FUNCSALBASE PIC 9(06)V99.
+                03 FUNCCDC    PIC 9(01).
+                03 FUNCESCOLARIDADE PIC 9(01).
+                03 FILLER     PIC X(14).
+
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGODEPTO    PIC 9(03).
+                03 DENOMINACAODEPTO PIC X(15).
+                03 CENTRODECUSTO  PIC 9(01).
+                03 FILLER   PIC X(45).
+
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO            PIC 9(03).
+                03 DENOMINACAO       PIC X(15).
+                03 TIPOSALARIO       PIC X(01).
+                03 SALARIOBASE       PIC 9(06)V99.
+                03 NIVELESCOLARIDADE PIC 9(01).
+                03 FILLER            PIC X(31).
+
+       FD RELCARGA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCARGA.DAT".
+       01 REGRELCARGA PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201624".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
+       77 W-TOTLIDOS    PIC 9(05) VALUE ZEROS.
+       77 W-TOTGRAV     PIC 9(05) VALUE ZEROS.
+       77 W-TOTREJ      PIC 9(05) VALUE ZEROS.
+       01 WS-LINREJ.
+          03 WS-REJCHAPA   PIC 9(05).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 WS-REJNOME    PIC X(35).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 WS-REJMOTIVO  PIC X(40).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT CARGAFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CARGAFUNC"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CARGAFUNC"
+              GO TO ROT-FIMS.
+       INC-OP1.
+           OPEN I-O CADFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADFUNC
+                 CLOSE CADFUNC
+                 OPEN I-O CADFUNC
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+                                TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+                 GO TO ROT-FIMS.
+       INC-OP2.
+           OPEN INPUT CADEPTO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADEPTO" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO"
+              GO TO ROT-FIMS.
+       INC-OP3.
+           OPEN INPUT CADCARGO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCARGO"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCARGO"
+              GO TO ROT-FIMS.
+       INC-OP4.
+           OPEN OUTPUT RELCARGA
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO RELCARGA"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELCARGA"
+              GO TO ROT-FIMS.
+      *
+           PERFORM REL-CAB THRU REL-CAB-FIM.
+      *
+       CRG-LOOP.
+           READ CARGAFUNC
+           IF ST-ERRO = "10"
+              GO TO CRG-FIM.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CARGAFUNC"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CARGAFUNC"
+              GO TO ROT-FIMS.
+           ADD 1 TO W-TOTLIDOS
+           PERFORM CRG-VALIDA THRU CRG-VALIDA-FIM
+           GO TO CRG-LOOP.
+       CRG-FIM.
+           PERFORM REL-RODAPE THRU REL-RODAPE-FIM
+           CLOSE CARGAFUNC CADFUNC CADEPTO CADCARGO RELCARGA
+           GO TO ROT-FIMS.
+      *
+       CRG-VALIDA.
+           IF CRGCHAPA = ZEROS
+              MOVE "CHAPA INVALIDA" TO WS-REJMOTIVO
+              PERFORM REL-REJEITADO THRU REL-REJEITADO-FIM
+              GO TO CRG-VALIDA-FIM.
+           MOVE CRGCHAPA TO CHAPA
+           READ CADFUNC
+           IF ST-ERRO = "00"
+              MOVE "CHAPA JA CADASTRADA" TO WS-REJMOTIVO
+              PERFORM REL-REJEITADO THRU REL-REJEITADO-FIM
+              GO TO CRG-VALIDA-FIM.
+           MOVE CRGCPF TO CPF
+           READ CADFUNC KEY IS CPF
+           IF ST-ERRO = "00"
+              MOVE "CPF JA CADASTRADO" TO WS-REJMOTIVO
+              PERFORM REL-REJEITADO THRU REL-REJEITADO-FIM
+              GO TO CRG-VALIDA-FIM.
+           MOVE CRGDEPTO TO CODIGODEPTO
+           READ CADEPTO
+           IF ST-ERRO NOT = "00"
+              MOVE "DEPARTAMENTO NAO CADASTRADO" TO WS-REJMOTIVO
+              PERFORM REL-REJEITADO THRU REL-REJEITADO-FIM
+              GO TO CRG-VALIDA-FIM.
+           MOVE CRGCARGO TO CODIGO
+           READ CADCARGO
+           IF ST-ERRO NOT = "00"
+              MOVE "CARGO NAO CADASTRADO" TO WS-REJMOTIVO
+              PERFORM REL-REJEITADO THRU REL-REJEITADO-FIM
+              GO TO CRG-VALIDA-FIM.
+           IF CRGESTATUS = "D"
+              MOVE "DEMITIDO SEM DATA DE DEMISSAO NA CARGA"
+                                          TO WS-REJMOTIVO
+              PERFORM REL-REJEITADO THRU REL-REJEITADO-FIM
+              GO TO CRG-VALIDA-FIM.
+           PERFORM CRG-GRAVA THRU CRG-GRAVA-FIM.
+       CRG-VALIDA-FIM.
+           EXIT.
+      *
+       CRG-GRAVA.
+           MOVE CRGCHAPA     TO CHAPA
+           MOVE CRGNOME      TO NOME
+           MOVE CRGCPF       TO CPF
+           MOVE CRGRG        TO RG
+           MOVE CRGDATANASC  TO DATANASC
+           MOVE CRGESTCIVIL  TO ESTCIVIL
+           MOVE ZEROS        TO NUMFIL
+           MOVE CRGDATAADM   TO DATAADM
+           MOVE ZEROS        TO DATADEM
+           MOVE CRGESTATUS   TO ESTATUS
+           MOVE CRGDEPTO     TO FUNCDEPTO
+           MOVE CRGCARGO     TO FUNCCARGO
+           MOVE CRGTIPOSAL   TO FUNCTIPOSAL
+           MOVE CRGSALBASE   TO FUNCSALBASE
+           MOVE CRGCDC       TO FUNCCDC
+           MOVE NIVELESCOLARIDADE TO FUNCESCOLARIDADE
+           WRITE REGFUNC
+           IF ST-ERRO = "00" OR "02"
+              ADD 1 TO W-TOTGRAV
+           ELSE
+              MOVE "ERRO NA GRAVACAO DO REGISTRO" TO WS-REJMOTIVO
+              PERFORM REL-REJEITADO THRU REL-REJEITADO-FIM.
+       CRG-GRAVA-FIM.
+           EXIT.
+      *
+       REL-REJEITADO.
+           ADD 1 TO W-TOTREJ
+           MOVE SPACES      TO WS-LINREJ
+           MOVE CRGCHAPA    TO WS-REJCHAPA
+           MOVE CRGNOME     TO WS-REJNOME
+           MOVE SPACES      TO REGRELCARGA
+           MOVE WS-LINREJ   TO REGRELCARGA
+           WRITE REGRELCARGA.
+       REL-REJEITADO-FIM.
+           EXIT.
+      *
+       REL-CAB.
+           MOVE SPACES      TO REGRELCARGA
+           MOVE "RELATORIO DE CARGA DE FUNCIONARIOS - REJEITADOS"
+                            TO REGRELCARGA
+           WRITE REGRELCARGA.
+       REL-CAB-FIM.
+           EXIT.
+      *
+       REL-RODAPE.
+           MOVE SPACES      TO REGRELCARGA
+           WRITE REGRELCARGA
+           DISPLAY "REGISTROS LIDOS    : " W-TOTLIDOS
+           DISPLAY "REGISTROS GRAVADOS : " W-TOTGRAV
+           DISPLAY "REGISTROS REJEITADOS: " W-TOTREJ.
+       REL-RODAPE-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           STOP RUN.
+       ROT-FIMS.
+           STOP RUN.
