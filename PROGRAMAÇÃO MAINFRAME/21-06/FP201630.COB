@@ -0,0 +1,467 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201630.
+       AUTHOR. LEONARDO.
+      **************************************
+      * BACKUP NOTURNO DOS CADASTROS MESTRES (COM CHECKPOINT) *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCKPT ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CKPT-ID
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                               WITH DUPLICATES.
+
+           SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGODEPTO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CENTRODECUSTO
+                               WITH DUPLICATES.
+
+           SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                               WITH DUPLICATES.
+
+           SELECT CUSTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCUSTO
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT BKPFUNC ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT BKPDEPTO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT BKPCARGO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT BKPCUSTO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCKPT.DAT".
+       01 REGCKPT.
+                03 CKPT-ID        PIC 9(01).
+                03 CKPT-ARQ       PIC 9(01).
+                03 CKPT-CHAVE     PIC 9(05).
+                03 FILLER         PIC X(40).
+
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA             PIC 9(05).
+                03 NOME              PIC X(35).
+                03 CPF               PIC 9(11).
+                03 RG                PIC X(15).
+                03 DATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTCIVIL   PIC X(01).
+                03 NUMFIL     PIC 9(01).
+                03 DATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DATADEM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTATUS    PIC X(01).
+                03 FUNCDEPTO  PIC 9(03).
+                03 FUNCCARGO  PIC 9(03).
+                03 FUNCTIPOSAL PIC X(01).
+                03 FUNCSALBASE PIC 9(06)V99.
+                03 FUNCCDC    PIC 9(01).
+                03 FUNCESCOLARIDADE PIC 9(01).
+                03 FILLER     PIC X(14).
+
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGODEPTO    PIC 9(03).
+                03 DENOMINACAODEPTO PIC X(15).
+                03 CENTRODECUSTO  PIC 9(01).
+                03 FILLER   PIC X(45).
+
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO            PIC 9(03).
+                03 DENOMINACAO       PIC X(15).
+                03 TIPOSALARIO       PIC X(01).
+                03 SALARIOBASE       PIC 9(06)V99.
+                03 NIVELESCOLARIDADE PIC 9(01).
+                03 FILLER            PIC X(31).
+
+       FD CUSTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCUSTO.DAT".
+       01 REGCUSTO.
+                03 CODCUSTO          PIC 9(01).
+                03 DENOMCUSTO        PIC X(25).
+                03 FILLER            PIC X(24).
+
+       FD BKPFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "BKPFUNC.DAT".
+       01 REGBKPFUNC PIC X(118).
+
+       FD BKPDEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "BKPDEPTO.DAT".
+       01 REGBKPDEPTO PIC X(64).
+
+       FD BKPCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "BKPCARGO.DAT".
+       01 REGBKPCARGO PIC X(59).
+
+       FD BKPCUSTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "BKPCUSTO.DAT".
+       01 REGBKPCUSTO PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201630".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
+       77 W-TOTFUNC     PIC 9(05) VALUE ZEROS.
+       77 W-TOTDEPTO    PIC 9(05) VALUE ZEROS.
+       77 W-TOTCARGO    PIC 9(05) VALUE ZEROS.
+       77 W-TOTCUSTO    PIC 9(05) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADCKPT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCKPT
+                 CLOSE CADCKPT
+                 OPEN I-O CADCKPT
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCKPT"
+                                TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCKPT"
+                 GO TO ROT-FIMS.
+       INC-OP1.
+           MOVE 1 TO CKPT-ID
+           READ CADCKPT
+           IF ST-ERRO NOT = "23"
+              GO TO INC-OP1-EXISTENTE.
+           MOVE ZEROS TO CKPT-ARQ CKPT-CHAVE
+           WRITE REGCKPT
+           IF ST-ERRO NOT = "00" AND "02"
+              MOVE "ERRO NA GRAVACAO DO CHECKPOINT INICIAL"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA GRAVACAO DO CHECKPOINT INICIAL"
+              GO TO ROT-FIMS.
+           GO TO INC-OP1-FIM.
+       INC-OP1-EXISTENTE.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADCKPT"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADCKPT"
+              GO TO ROT-FIMS
+           ELSE
+              DISPLAY "RETOMANDO BACKUP A PARTIR DO CHECKPOINT - "
+                      "ARQUIVO: " CKPT-ARQ " CHAVE: " CKPT-CHAVE.
+       INC-OP1-FIM.
+      *
+           PERFORM BKP-FUNC  THRU BKP-FUNC-FIM
+           PERFORM BKP-DEPTO THRU BKP-DEPTO-FIM
+           PERFORM BKP-CARGO THRU BKP-CARGO-FIM
+           PERFORM BKP-CUSTO THRU BKP-CUSTO-FIM.
+      *
+       FIM-BACKUP.
+           MOVE ZEROS TO CKPT-ARQ CKPT-CHAVE
+           REWRITE REGCKPT
+           CLOSE CADCKPT
+           DISPLAY "BACKUP CONCLUIDO COM SUCESSO"
+           DISPLAY "CADFUNC  : " W-TOTFUNC  " REGISTROS"
+           DISPLAY "CADEPTO  : " W-TOTDEPTO " REGISTROS"
+           DISPLAY "CADCARGO : " W-TOTCARGO " REGISTROS"
+           DISPLAY "CADCUSTO : " W-TOTCUSTO " REGISTROS"
+           GO TO ROT-FIMS.
+      *
+      *****************************************
+      * BACKUP DO ARQUIVO CADFUNC             *
+      *****************************************
+       BKP-FUNC.
+           IF CKPT-ARQ > 1
+              GO TO BKP-FUNC-FIM.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIMS.
+           OPEN EXTEND BKPFUNC
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT BKPFUNC.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO BKPFUNC"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO BKPFUNC"
+              GO TO ROT-FIMS.
+           IF CKPT-CHAVE = ZEROS
+              MOVE LOW-VALUES TO CHAPA
+              START CADFUNC KEY NOT < CHAPA
+           ELSE
+              MOVE CKPT-CHAVE TO CHAPA
+              START CADFUNC KEY > CHAPA.
+           IF ST-ERRO NOT = "00"
+              GO TO BKP-FUNC-ENCERRA.
+       BKP-FUNC-LOOP.
+           READ CADFUNC NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO BKP-FUNC-ENCERRA.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADFUNC"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIMS.
+           MOVE REGFUNC TO REGBKPFUNC
+           WRITE REGBKPFUNC
+           ADD 1 TO W-TOTFUNC
+           MOVE 1 TO CKPT-ARQ
+           MOVE CHAPA TO CKPT-CHAVE
+           REWRITE REGCKPT
+           GO TO BKP-FUNC-LOOP.
+       BKP-FUNC-ENCERRA.
+           CLOSE CADFUNC BKPFUNC
+           MOVE 2 TO CKPT-ARQ
+           MOVE ZEROS TO CKPT-CHAVE
+           REWRITE REGCKPT.
+       BKP-FUNC-FIM.
+           EXIT.
+      *
+      *****************************************
+      * BACKUP DO ARQUIVO CADEPTO             *
+      *****************************************
+       BKP-DEPTO.
+           IF CKPT-ARQ > 2
+              GO TO BKP-DEPTO-FIM.
+           OPEN INPUT CADEPTO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADEPTO"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO"
+              GO TO ROT-FIMS.
+           OPEN EXTEND BKPDEPTO
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT BKPDEPTO.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO BKPDEPTO"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO BKPDEPTO"
+              GO TO ROT-FIMS.
+           IF CKPT-CHAVE = ZEROS
+              MOVE LOW-VALUES TO CODIGODEPTO
+              START CADEPTO KEY NOT < CODIGODEPTO
+           ELSE
+              MOVE CKPT-CHAVE TO CODIGODEPTO
+              START CADEPTO KEY > CODIGODEPTO.
+           IF ST-ERRO NOT = "00"
+              GO TO BKP-DEPTO-ENCERRA.
+       BKP-DEPTO-LOOP.
+           READ CADEPTO NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO BKP-DEPTO-ENCERRA.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADEPTO"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADEPTO"
+              GO TO ROT-FIMS.
+           MOVE REGDEPTO TO REGBKPDEPTO
+           WRITE REGBKPDEPTO
+           ADD 1 TO W-TOTDEPTO
+           MOVE 2 TO CKPT-ARQ
+           MOVE CODIGODEPTO TO CKPT-CHAVE
+           REWRITE REGCKPT
+           GO TO BKP-DEPTO-LOOP.
+       BKP-DEPTO-ENCERRA.
+           CLOSE CADEPTO BKPDEPTO
+           MOVE 3 TO CKPT-ARQ
+           MOVE ZEROS TO CKPT-CHAVE
+           REWRITE REGCKPT.
+       BKP-DEPTO-FIM.
+           EXIT.
+      *
+      *****************************************
+      * BACKUP DO ARQUIVO CADCARGO            *
+      *****************************************
+       BKP-CARGO.
+           IF CKPT-ARQ > 3
+              GO TO BKP-CARGO-FIM.
+           OPEN INPUT CADCARGO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCARGO"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCARGO"
+              GO TO ROT-FIMS.
+           OPEN EXTEND BKPCARGO
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT BKPCARGO.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO BKPCARGO"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO BKPCARGO"
+              GO TO ROT-FIMS.
+           IF CKPT-CHAVE = ZEROS
+              MOVE LOW-VALUES TO CODIGO
+              START CADCARGO KEY NOT < CODIGO
+           ELSE
+              MOVE CKPT-CHAVE TO CODIGO
+              START CADCARGO KEY > CODIGO.
+           IF ST-ERRO NOT = "00"
+              GO TO BKP-CARGO-ENCERRA.
+       BKP-CARGO-LOOP.
+           READ CADCARGO NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO BKP-CARGO-ENCERRA.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADCARGO"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADCARGO"
+              GO TO ROT-FIMS.
+           MOVE REGCARGO TO REGBKPCARGO
+           WRITE REGBKPCARGO
+           ADD 1 TO W-TOTCARGO
+           MOVE 3 TO CKPT-ARQ
+           MOVE CODIGO TO CKPT-CHAVE
+           REWRITE REGCKPT
+           GO TO BKP-CARGO-LOOP.
+       BKP-CARGO-ENCERRA.
+           CLOSE CADCARGO BKPCARGO
+           MOVE 4 TO CKPT-ARQ
+           MOVE ZEROS TO CKPT-CHAVE
+           REWRITE REGCKPT.
+       BKP-CARGO-FIM.
+           EXIT.
+      *
+      *****************************************
+      * BACKUP DO ARQUIVO CADCUSTO            *
+      *****************************************
+       BKP-CUSTO.
+           IF CKPT-ARQ > 4
+              GO TO BKP-CUSTO-FIM.
+           OPEN INPUT CUSTO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCUSTO"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCUSTO"
+              GO TO ROT-FIMS.
+           OPEN EXTEND BKPCUSTO
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT BKPCUSTO.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO BKPCUSTO"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO BKPCUSTO"
+              GO TO ROT-FIMS.
+           IF CKPT-CHAVE = ZEROS
+              MOVE LOW-VALUES TO CODCUSTO
+              START CUSTO KEY NOT < CODCUSTO
+           ELSE
+              MOVE CKPT-CHAVE TO CODCUSTO
+              START CUSTO KEY > CODCUSTO.
+           IF ST-ERRO NOT = "00"
+              GO TO BKP-CUSTO-ENCERRA.
+       BKP-CUSTO-LOOP.
+           READ CUSTO NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO BKP-CUSTO-ENCERRA.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADCUSTO"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADCUSTO"
+              GO TO ROT-FIMS.
+           MOVE REGCUSTO TO REGBKPCUSTO
+           WRITE REGBKPCUSTO
+           ADD 1 TO W-TOTCUSTO
+           MOVE 4 TO CKPT-ARQ
+           MOVE CODCUSTO TO CKPT-CHAVE
+           REWRITE REGCKPT
+           GO TO BKP-CUSTO-LOOP.
+       BKP-CUSTO-ENCERRA.
+           CLOSE CUSTO BKPCUSTO
+           MOVE 5 TO CKPT-ARQ
+           MOVE ZEROS TO CKPT-CHAVE
+           REWRITE REGCKPT.
+       BKP-CUSTO-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           STOP RUN.
+       ROT-FIMS.
+           STOP RUN.
