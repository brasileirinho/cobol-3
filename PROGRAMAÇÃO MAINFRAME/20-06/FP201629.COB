@@ -0,0 +1,342 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201629.
+       AUTHOR. LEONARDO.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE DESCONTOS *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADDESC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS DESCHAPA
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                               WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADDESC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADDESC.DAT".
+       01 REGDESC.
+                03 DESCHAPA         PIC 9(05).
+                03 DESCINSS         PIC 9(06)V99.
+                03 DESCIRRF         PIC 9(06)V99.
+                03 DESCOUTROS       PIC 9(06)V99.
+                03 FILLER           PIC X(20).
+
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA             PIC 9(05).
+                03 NOME              PIC X(35).
+                03 CPF               PIC 9(11).
+                03 RG                PIC X(15).
+                03 DATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTCIVIL   PIC X(01).
+                03 NUMFIL     PIC 9(01).
+                03 DATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DATADEM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTATUS    PIC X(01).
+                03 FUNCDEPTO  PIC 9(03).
+                03 FUNCCARGO  PIC 9(03).
+                03 FUNCTIPOSAL PIC X(01).
+                03 FUNCSALBASE PIC 9(06)V99.
+                03 FUNCCDC    PIC 9(01).
+                03 FUNCESCOLARIDADE PIC 9(01).
+                03 FILLER     PIC X(14).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-TECLA       PIC X(01) VALUE SPACES.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201629".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       SCREEN SECTION.
+       01  TELADESC.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                     CADASTRO DE DESCONTOS".
+           05  LINE 05  COLUMN 01
+               VALUE  "           CHAPA DO FUNCIONARIO:".
+           05  LINE 07  COLUMN 01
+               VALUE  "           INSS:".
+           05  LINE 09  COLUMN 01
+               VALUE  "           IRRF:".
+           05  LINE 11  COLUMN 01
+               VALUE  "           OUTROS DESCONTOS:".
+           05  TDESCHAPA
+               LINE 05  COLUMN 34  PIC 9(05)
+               USING  DESCHAPA
+               HIGHLIGHT.
+           05  TDESCINSS
+               LINE 07  COLUMN 18  PIC 9(06)V99
+               USING  DESCINSS
+               HIGHLIGHT.
+           05  TDESCIRRF
+               LINE 09  COLUMN 18  PIC 9(06)V99
+               USING  DESCIRRF
+               HIGHLIGHT.
+           05  TDESCOUTROS
+               LINE 11  COLUMN 31  PIC 9(06)V99
+               USING  DESCOUTROS
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADDESC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADDESC
+                      CLOSE CADDESC
+                      MOVE "*** ARQUIVO CADDESC SENDO CRIADO **"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADDESC"
+                                                       TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-OP1.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO MENS
+              MOVE MENS TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+       INC-001.
+                MOVE ZEROS TO DESCHAPA DESCINSS DESCIRRF DESCOUTROS.
+                DISPLAY TELADESC.
+       INC-002.
+                ACCEPT TDESCHAPA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   CLOSE CADDESC CADFUNC
+                   GO TO ROT-FIM.
+                IF DESCHAPA = 0
+                   MOVE "*** CHAPA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                PERFORM LER-CADFUNC THRU LER-CADFUNC-FIM
+                IF ST-ERRO = "23"
+                   GO TO INC-001.
+       LER-DESC01.
+                MOVE 0 TO W-SEL
+                READ CADDESC
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY TELADESC
+                      MOVE "*** DESCONTO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQUIVO CADDESC"   TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+                ACCEPT TDESCINSS
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+       INC-004.
+                ACCEPT TDESCIRRF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+       INC-005.
+                ACCEPT TDESCOUTROS
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF W-SEL = 1
+                              GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGDESC
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** DESCONTO JA EXISTE ***       " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADDESC"
+                                                       TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       LER-CADFUNC.
+           MOVE DESCHAPA TO CHAPA.
+           READ CADFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "FUNCIONARIO NAO CADASTRADO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADFUNC"   TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       LER-CADFUNC-FIM.
+           EXIT.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 1 TO W-SEL
+                   GO TO INC-003.
+                IF W-ACT = 03
+                   GO TO INC-002.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADDESC RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                MOVE MENS TO W-DL101-OPER
+                CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                   ST-ERRO
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGDESC
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO CADDESC"   TO MENS
+                MOVE MENS TO W-DL101-OPER
+                CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                   ST-ERRO
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS1.
+               ACCEPT (23, 70) W-TECLA
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
