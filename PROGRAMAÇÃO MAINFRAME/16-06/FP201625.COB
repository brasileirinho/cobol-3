@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201625.
+       AUTHOR. LEONARDO.
+      **************************************
+      * MENU PRINCIPAL DO SISTEMA DE FOLHA DE PAGAMENTO *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO      PIC 9(02) VALUE ZEROS.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 W-TECLA       PIC X(01) VALUE SPACES.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       SCREEN SECTION.
+       01  TELAMENU.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                     SISTEMA DE FOLHA DE P".
+           05  LINE 03  COLUMN 44
+               VALUE  "AGAMENTO - MENU".
+           05  LINE 06  COLUMN 10 VALUE "01-FUNCIONARIOS".
+           05  LINE 07  COLUMN 10 VALUE "02-DEPARTAMENTOS".
+           05  LINE 08  COLUMN 10 VALUE "03-CARGOS".
+           05  LINE 09  COLUMN 10 VALUE "04-CENTRO DE CUSTO".
+           05  LINE 10  COLUMN 10 VALUE "05-DEPENDENTES".
+           05  LINE 11  COLUMN 10 VALUE "06-FERIAS".
+           05  LINE 12  COLUMN 10 VALUE "07-ENDERECO/CONTATO".
+           05  LINE 13  COLUMN 10 VALUE "08-NOTAS (CURSOS)".
+           05  LINE 14  COLUMN 10 VALUE "09-REL. FOLHA DE PAGAMENTO".
+           05  LINE 15  COLUMN 10 VALUE "10-REL. LISTAGEM FUNCIONARIOS".
+           05  LINE 16  COLUMN 10 VALUE "11-REL. CONTROLE DE FERIAS".
+           05  LINE 17  COLUMN 10 VALUE "12-CALCULO DO 13 SALARIO".
+           05  LINE 18  COLUMN 10 VALUE "13-ESCOLARIDADE".
+           05  LINE 19  COLUMN 10 VALUE "14-DESCONTOS".
+           05  LINE 20  COLUMN 10 VALUE "15-CARTAO PONTO".
+           05  LINE 22  COLUMN 10 VALUE "00-ENCERRAR".
+           05  LINE 24  COLUMN 10 VALUE "OPCAO: ".
+           05  TOPCAO
+               LINE 24  COLUMN 18  PIC 9(02)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       MNU-001.
+                MOVE ZEROS TO W-OPCAO
+                DISPLAY TELAMENU.
+       MNU-002.
+                ACCEPT TOPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-OPCAO = 00
+                   GO TO ROT-FIM.
+                IF W-OPCAO = 01  CALL "FP201613"  GO TO MNU-001.
+                IF W-OPCAO = 02  CALL "FP201611"  GO TO MNU-001.
+                IF W-OPCAO = 03  CALL "FP201612"  GO TO MNU-001.
+                IF W-OPCAO = 04  CALL "FP201614"  GO TO MNU-001.
+                IF W-OPCAO = 05  CALL "FP201617"  GO TO MNU-001.
+                IF W-OPCAO = 06  CALL "FP201618"  GO TO MNU-001.
+                IF W-OPCAO = 07  CALL "FP201621"  GO TO MNU-001.
+                IF W-OPCAO = 08  CALL "P201613"   GO TO MNU-001.
+                IF W-OPCAO = 09  CALL "FP201615"  GO TO MNU-001.
+                IF W-OPCAO = 10  CALL "FP201616"  GO TO MNU-001.
+                IF W-OPCAO = 11  CALL "FP201619"  GO TO MNU-001.
+                IF W-OPCAO = 12  CALL "FP201620"  GO TO MNU-001.
+                IF W-OPCAO = 13  CALL "FP201628"  GO TO MNU-001.
+                IF W-OPCAO = 14  CALL "FP201629"  GO TO MNU-001.
+                IF W-OPCAO = 15  CALL "FP201631"  GO TO MNU-001.
+                MOVE "*** OPCAO INVALIDA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO MNU-001.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+               DISPLAY (26, 12) MENS.
+       ROT-MENS1.
+               ACCEPT (26, 70) W-TECLA
+               DISPLAY (26, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
