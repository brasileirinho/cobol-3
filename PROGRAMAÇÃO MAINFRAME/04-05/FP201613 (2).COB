@@ -17,8 +17,10 @@
                     RECORD KEY   IS CHAPA
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
                                WITH DUPLICATES.
-                               
+
            SELECT CADEPTO ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
@@ -35,6 +37,34 @@
                     ALTERNATE RECORD KEY IS DENOMINACAO
                                WITH DUPLICATES.
 
+           SELECT CADDEPEN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS DEPCHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DEPCHAPA
+                               WITH DUPLICATES.
+
+           SELECT CADHIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CADMOV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS MOVCHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS MOVCHAPA
+                               WITH DUPLICATES.
+
+           SELECT CADTRANSF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS TRFCHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS TRFCHAPA
+                               WITH DUPLICATES.
+
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -61,8 +91,14 @@
                    05 MES     PIC 9(02).
                    05 ANO     PIC 9(02).
                 03 ESTATUS    PIC X(01).
-                03 FILLER     PIC X(31).
-                
+                03 FUNCDEPTO  PIC 9(03).
+                03 FUNCCARGO  PIC 9(03).
+                03 FUNCTIPOSAL PIC X(01).
+                03 FUNCSALBASE PIC 9(06)V99.
+                03 FUNCCDC    PIC 9(01).
+                03 FUNCESCOLARIDADE PIC 9(01).
+                03 FILLER     PIC X(14).
+
        FD CADEPTO
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADEPTO.DAT".
@@ -82,16 +118,98 @@
                 03 SALARIOBASE       PIC 9(06)V99.
                 03 NIVELESCOLARIDADE PIC 9(01).
                 03 FILLER            PIC X(31).
-       
+
+       FD CADDEPEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADDEPEN.DAT".
+       01 REGDEPEN.
+                03 DEPCHAVE.
+                   05 DEPCHAPA       PIC 9(05).
+                   05 DEPSEQ         PIC 9(02).
+                03 DEPNOME           PIC X(35).
+                03 DEPDATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DEPPARENTESCO     PIC X(01).
+                03 FILLER            PIC X(14).
+
+       FD CADHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADHIST.DAT".
+       01 REGHIST.
+                03 HISTCHAPA         PIC 9(05).
+                03 HISTTIPO          PIC X(01).
+                03 HISTDATA.
+                   05 HISTDIA PIC 9(02).
+                   05 HISTMES PIC 9(02).
+                   05 HISTANO PIC 9(02).
+                03 HISTREG           PIC X(118).
+
+       FD CADMOV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMOV.DAT".
+       01 REGMOV.
+                03 MOVCHAVE.
+                   05 MOVCHAPA       PIC 9(05).
+                   05 MOVSEQ         PIC 9(02).
+                03 MOVDATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 MOVDATADEM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 FILLER            PIC X(20).
+
+       FD CADTRANSF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADTRANSF.DAT".
+       01 REGTRANSF.
+                03 TRFCHAVE.
+                   05 TRFCHAPA       PIC 9(05).
+                   05 TRFSEQ         PIC 9(02).
+                03 TRFDEPTOANT       PIC 9(03).
+                03 TRFDEPTONOVO      PIC 9(03).
+                03 TRFDATA.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 FILLER            PIC X(15).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL        PIC 9(01) VALUE ZEROS.
-       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-TECLA       PIC X(01) VALUE SPACES.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201613".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-NUMDEPEN   PIC 9(02) VALUE ZEROS.
+       01 W-SYSDATA    PIC 9(06) VALUE ZEROS.
+       01 W-SYSDATAR REDEFINES W-SYSDATA.
+          03 W-SYSANO  PIC 9(02).
+          03 W-SYSMES  PIC 9(02).
+          03 W-SYSDIA  PIC 9(02).
+       77 W-BUSCANOME  PIC X(35) VALUE SPACES.
+       77 W-OLDADM     PIC 9(06) VALUE ZEROS.
+       77 W-OLDDEM     PIC 9(06) VALUE ZEROS.
+       77 W-NUMMOV     PIC 9(02) VALUE ZEROS.
+       77 W-OLDDEPTO   PIC 9(03) VALUE ZEROS.
+       77 W-OLDESTATUS PIC X(01) VALUE SPACES.
+       77 W-NUMTRANSF  PIC 9(02) VALUE ZEROS.
+       77 W-CMPNASC    PIC 9(06) VALUE ZEROS.
+       77 W-CMPADM     PIC 9(06) VALUE ZEROS.
+       77 W-CMPDEM     PIC 9(06) VALUE ZEROS.
+       77 W-DL100-ANO  PIC 9(04) VALUE ZEROS.
+       77 W-DL100-INV  PIC 9(01) VALUE ZEROS.
+       77 W-CHAPA-SAVE PIC 9(05) VALUE ZEROS.
+       77 W-CPF-DUP    PIC X(01) VALUE "N".
+       01 W-REGFUNC-SAVE PIC X(118).
        01 OPTESTCIVIL  PIC X(15) VALUE SPACES.
        01 OPTESTATUS   PIC X(15) VALUE SPACES.
       *-----------------------------------------------------------------
@@ -127,8 +245,10 @@
                VALUE  "     DATA ADMISSAO:                   DA".
            05  LINE 14  COLUMN 41 
                VALUE  "TA DEMISSAO:".
-           05  LINE 16  COLUMN 01 
+           05  LINE 16  COLUMN 01
                VALUE  "     STATUS:".
+           05  LINE 11  COLUMN 01
+               VALUE  "     ESCOLARIDADE:".
            05  TELACHAPA
                LINE 04  COLUMN 13  PIC 9(05)
                USING  CHAPA
@@ -170,6 +290,30 @@
                LINE 16  COLUMN 14  PIC X(01)
                USING  ESTATUS
                HIGHLIGHT.
+           05  TELAFUNCDEPTO
+               LINE 10  COLUMN 21  PIC 9(03)
+               USING  FUNCDEPTO
+               HIGHLIGHT.
+           05  TELAFUNCCDC
+               LINE 10  COLUMN 60  PIC 9(01)
+               USING  FUNCCDC
+               HIGHLIGHT.
+           05  TELAFUNCCARGO
+               LINE 12  COLUMN 13  PIC 9(03)
+               USING  FUNCCARGO
+               HIGHLIGHT.
+           05  TELAFUNCTIPOSAL
+               LINE 12  COLUMN 45  PIC X(01)
+               USING  FUNCTIPOSAL
+               HIGHLIGHT.
+           05  TELAFUNCSALBASE
+               LINE 12  COLUMN 69  PIC 999.999,99
+               USING  FUNCSALBASE
+               HIGHLIGHT.
+           05  TELAFUNCESCOLARIDADE
+               LINE 11  COLUMN 20  PIC 9(01)
+               USING  FUNCESCOLARIDADE
+               HIGHLIGHT.
 
       *-----------------------------------------------------------------
 
@@ -179,6 +323,9 @@
            OPEN INPUT CADEPTO
            IF ST-ERRO NOT = "00"
                  MOVE "ERRO NA ABERTURA CADEPTO" TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
@@ -190,11 +337,34 @@
            IF ST-ERRO NOT = "00"
               IF ST-ERRO = "30"
                  MOVE "* ARQUIVO CADCARGO NAO ENCONTRADO*" TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
               ELSE
               
                  MOVE "ERRO NA ABERTURA CADCARGO" TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+
+       INC-OP2C.
+           OPEN INPUT CADDEPEN
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADDEPEN
+                 CLOSE CADDEPEN
+                 GO TO INC-OP2C
+              ELSE
+                 MOVE "ERRO NA ABERTURA CADDEPEN" TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
@@ -211,11 +381,65 @@
                       GO TO INC-OP3
                    ELSE
                       MOVE "ERRO NO ARQUIVO CADFUNC" TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                    ELSE
                       NEXT SENTENCE.
 
+       INC-OP3B.
+           OPEN EXTEND CADHIST
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "05" OR ST-ERRO = "35"
+                 OPEN OUTPUT CADHIST
+                 CLOSE CADHIST
+                 GO TO INC-OP3B
+              ELSE
+                 MOVE "ERRO NA ABERTURA CADHIST" TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+
+       INC-OP3C.
+           OPEN I-O CADMOV
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADMOV
+                 CLOSE CADMOV
+                 GO TO INC-OP3C
+              ELSE
+                 MOVE "ERRO NA ABERTURA CADMOV" TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+
+       INC-OP3D.
+           OPEN I-O CADTRANSF
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADTRANSF
+                 CLOSE CADTRANSF
+                 GO TO INC-OP3D
+              ELSE
+                 MOVE "ERRO NA ABERTURA CADTRANSF" TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+
        INC-X.
            ACCEPT CODIGODEPTO
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -228,8 +452,40 @@
            IF ST-ERRO = "23"
                          GO TO INC-X
            ELSE
-                        DISPLAY TELACADFUNC.
+                        MOVE CODIGODEPTO   TO FUNCDEPTO
+                        MOVE CENTRODECUSTO TO FUNCCDC.
 
+       INC-XA.
+           ACCEPT TELAFUNCESCOLARIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO INC-X.
+           IF FUNCESCOLARIDADE = ZEROS
+                 MOVE "*** ESCOLARIDADE INVALIDA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-XA.
+
+       INC-Y.
+           ACCEPT CODIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO INC-XA
+           IF CODIGO = ZEROS
+                 MOVE "*** CARGO INVALIDO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-Y.
+           PERFORM LER-CADCARGO THRU LER-CADCARGO-FIM
+           IF ST-ERRO = "23"
+                         GO TO INC-Y
+           ELSE
+                IF NIVELESCOLARIDADE > FUNCESCOLARIDADE
+                      MOVE "*** ESCOLARIDADE INSUFICIENTE ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-Y
+                ELSE
+                      MOVE CODIGO      TO FUNCCARGO
+                      MOVE TIPOSALARIO TO FUNCTIPOSAL
+                      MOVE SALARIOBASE TO FUNCSALBASE
+                      DISPLAY TELACADFUNC.
+           GO TO INC-001.
 
 
        LER-CADEPTO.
@@ -241,6 +497,9 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
               ELSE
                  MOVE "ERRO NA LEITURA DO ARQUIVO CADEPTO"   TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
@@ -257,6 +516,9 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
               ELSE
                  MOVE "ERRO NA LEITURA DO ARQUIVO CADCARGO"   TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
@@ -264,29 +526,187 @@
        LER-CADCARGO-FIM.
            EXIT.
 
+       CONTA-DEPEN.
+           MOVE ZEROS TO W-NUMDEPEN
+           MOVE CHAPA TO DEPCHAPA
+           START CADDEPEN KEY NOT < DEPCHAPA
+           IF ST-ERRO NOT = "00"
+              GO TO CONTA-DEPEN-FIM.
+       CONTA-DEPEN-LOOP.
+           READ CADDEPEN NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              GO TO CONTA-DEPEN-FIM.
+           IF DEPCHAPA NOT = CHAPA
+              GO TO CONTA-DEPEN-FIM.
+           ADD 1 TO W-NUMDEPEN
+           GO TO CONTA-DEPEN-LOOP.
+       CONTA-DEPEN-FIM.
+           EXIT.
+
+       GRAVA-HIST.
+           ACCEPT W-SYSDATA FROM DATE
+           MOVE CHAPA    TO HISTCHAPA
+           MOVE W-SYSDIA TO HISTDIA
+           MOVE W-SYSMES TO HISTMES
+           MOVE W-SYSANO TO HISTANO
+           MOVE REGFUNC  TO HISTREG
+           WRITE REGHIST.
+       GRAVA-HIST-FIM.
+           EXIT.
+
+       CONTA-MOV.
+           MOVE ZEROS TO W-NUMMOV
+           MOVE CHAPA TO MOVCHAPA
+           START CADMOV KEY NOT < MOVCHAPA
+           IF ST-ERRO NOT = "00"
+              GO TO CONTA-MOV-FIM.
+       CONTA-MOV-LOOP.
+           READ CADMOV NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              GO TO CONTA-MOV-FIM.
+           IF MOVCHAPA NOT = CHAPA
+              GO TO CONTA-MOV-FIM.
+           ADD 1 TO W-NUMMOV
+           GO TO CONTA-MOV-LOOP.
+       CONTA-MOV-FIM.
+           EXIT.
+
+       GRAVA-MOV.
+           IF DATAADM = W-OLDADM OR W-OLDDEM = ZEROS
+              GO TO GRAVA-MOV-FIM.
+           PERFORM CONTA-MOV THRU CONTA-MOV-FIM
+           ADD 1 TO W-NUMMOV
+           MOVE CHAPA      TO MOVCHAPA
+           MOVE W-NUMMOV   TO MOVSEQ
+           MOVE W-OLDADM   TO MOVDATAADM
+           MOVE W-OLDDEM   TO MOVDATADEM
+           WRITE REGMOV.
+       GRAVA-MOV-FIM.
+           EXIT.
+
+       CONTA-TRANSF.
+           MOVE ZEROS TO W-NUMTRANSF
+           MOVE CHAPA TO TRFCHAPA
+           START CADTRANSF KEY NOT < TRFCHAPA
+           IF ST-ERRO NOT = "00"
+              GO TO CONTA-TRANSF-FIM.
+       CONTA-TRANSF-LOOP.
+           READ CADTRANSF NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              GO TO CONTA-TRANSF-FIM.
+           IF TRFCHAPA NOT = CHAPA
+              GO TO CONTA-TRANSF-FIM.
+           ADD 1 TO W-NUMTRANSF
+           GO TO CONTA-TRANSF-LOOP.
+       CONTA-TRANSF-FIM.
+           EXIT.
+
+       GRAVA-TRANSF.
+           IF FUNCDEPTO = W-OLDDEPTO
+              GO TO GRAVA-TRANSF-FIM.
+           PERFORM CONTA-TRANSF THRU CONTA-TRANSF-FIM
+           ACCEPT W-SYSDATA FROM DATE
+           ADD 1 TO W-NUMTRANSF
+           MOVE CHAPA         TO TRFCHAPA
+           MOVE W-NUMTRANSF   TO TRFSEQ
+           MOVE W-OLDDEPTO    TO TRFDEPTOANT
+           MOVE FUNCDEPTO     TO TRFDEPTONOVO
+           MOVE W-SYSDIA      TO DIA OF TRFDATA
+           MOVE W-SYSMES      TO MES OF TRFDATA
+           MOVE W-SYSANO      TO ANO OF TRFDATA
+           WRITE REGTRANSF.
+       GRAVA-TRANSF-FIM.
+           EXIT.
+
        INC-001.
                 MOVE ZEROS TO CHAPA CPF DATANASC NUMFIL DATAADM.
                 MOVE ZEROS TO DATADEM.
-                MOVE SPACES TO NOME RG ESTCIVIL ESTATUS.
+                MOVE ZEROS TO FUNCDEPTO FUNCCARGO FUNCSALBASE FUNCCDC.
+                MOVE ZEROS TO FUNCESCOLARIDADE.
+                MOVE SPACES TO NOME RG ESTCIVIL ESTATUS FUNCTIPOSAL.
                 DISPLAY TELACADFUNC.
 
        INC-002.
+                DISPLAY (23, 12) "F5=LOCALIZAR PELO NOME"
                 ACCEPT TELACHAPA
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02
                    CLOSE CADFUNC
                    GO TO ROT-FIM.
+                IF W-ACT = 05
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS
+                   PERFORM BUSCA-NOME THRU BUSCA-NOME-FIM
+                   GO TO INC-001.
                 IF CHAPA = ZEROS
                    MOVE "*** CHAPA INVALIDA ***" TO MENS
                    MOVE ZEROS TO CHAPA
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-002.
+                GO TO LER-CADFUNC01.
+
+       BUSCA-NOME.
+           MOVE SPACES TO MENS
+           MOVE SPACES TO W-BUSCANOME
+           DISPLAY (20, 10) "LOCALIZAR PELO NOME: "
+           ACCEPT  (20, 32) W-BUSCANOME
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              GO TO BUSCA-NOME-FIM.
+           MOVE W-BUSCANOME TO NOME
+           START CADFUNC KEY NOT < NOME
+           IF ST-ERRO NOT = "00"
+              MOVE "*** NENHUM FUNCIONARIO LOCALIZADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BUSCA-NOME-FIM.
+       BUSCA-NOME-LOOP.
+           READ CADFUNC NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              MOVE "*** FIM DA PESQUISA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BUSCA-NOME-FIM.
+           DISPLAY (21, 10) NOME
+           DISPLAY (23, 12)
+                "F2=PROXIMO NOME   F3=SELECIONAR"
+           ACCEPT  (23, 55) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              GO TO BUSCA-NOME-LOOP.
+           IF W-ACT = 03
+              GO TO BUSCA-NOME-SEL.
+           GO TO BUSCA-NOME-FIM.
+       BUSCA-NOME-SEL.
+           DISPLAY TELACADFUNC
+           MOVE DATAADM TO W-OLDADM
+           MOVE DATADEM TO W-OLDDEM
+           MOVE FUNCDEPTO TO W-OLDDEPTO
+           MOVE ESTATUS TO W-OLDESTATUS
+           MOVE 1 TO W-SEL
+           GO TO ACE-001.
+       BUSCA-NOME-FIM.
+           EXIT.
+
+       VERIFICA-CPF.
+           MOVE CHAPA  TO W-CHAPA-SAVE
+           MOVE REGFUNC TO W-REGFUNC-SAVE
+           MOVE "N" TO W-CPF-DUP
+           READ CADFUNC KEY IS CPF
+           IF ST-ERRO = "00"
+              IF CHAPA NOT = W-CHAPA-SAVE
+                 MOVE "S" TO W-CPF-DUP.
+           MOVE W-REGFUNC-SAVE TO REGFUNC.
+       VERIFICA-CPF-FIM.
+           EXIT.
 
        LER-CADFUNC01.
                 MOVE 0 TO W-SEL
                 READ CADFUNC
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
+                      MOVE DATAADM TO W-OLDADM
+                      MOVE DATADEM TO W-OLDDEM
+                      MOVE FUNCDEPTO TO W-OLDDEPTO
+                      MOVE ESTATUS TO W-OLDESTATUS
                       DISPLAY TELACADFUNC
                       MOVE "*** CHAPA JA CADASTRADA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -294,6 +714,9 @@
                       GO TO ACE-001
                    ELSE
                       MOVE "ERRO NA LEITURA ARQUIVO CADFUNC"   TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
@@ -316,6 +739,12 @@
                    MOVE ZEROS TO CPF
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-004.
+                PERFORM VERIFICA-CPF THRU VERIFICA-CPF-FIM
+                IF W-CPF-DUP = "S"
+                   MOVE "*** CPF JA CADASTRADO ***" TO MENS
+                   MOVE ZEROS TO CPF
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
        INC-005.
@@ -334,6 +763,14 @@
                    MOVE ZEROS TO DATANASC
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-006.
+                COMPUTE W-DL100-ANO = 2000 + ANO OF DATANASC
+                CALL "DL100" USING DIA OF DATANASC MES OF DATANASC
+                                    W-DL100-ANO W-DL100-INV
+                IF W-DL100-INV = 1
+                   MOVE "*** DATA INVALIDA ***" TO MENS
+                   MOVE ZEROS TO DATANASC
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006.
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-005.
        INC-007.
@@ -364,9 +801,12 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-006.
        INC-008.
-                ACCEPT TELANUMFIL
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-007.
+                PERFORM CONTA-DEPEN THRU CONTA-DEPEN-FIM
+                IF W-NUMDEPEN > 9
+                   MOVE 9 TO NUMFIL
+                ELSE
+                   MOVE W-NUMDEPEN TO NUMFIL.
+                DISPLAY TELANUMFIL.
        INC-009.
                 ACCEPT TELADATAADM
                 IF DATAADM = ZEROS
@@ -374,10 +814,52 @@
                    MOVE ZEROS TO DATAADM
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-009.
+                COMPUTE W-DL100-ANO = 2000 + ANO OF DATAADM
+                CALL "DL100" USING DIA OF DATAADM MES OF DATAADM
+                                    W-DL100-ANO W-DL100-INV
+                IF W-DL100-INV = 1
+                   MOVE "*** DATA INVALIDA ***" TO MENS
+                   MOVE ZEROS TO DATAADM
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-009.
+                COMPUTE W-CMPNASC = (ANO OF DATANASC * 10000)
+                                  + (MES OF DATANASC * 100)
+                                  +  DIA OF DATANASC
+                COMPUTE W-CMPADM  = (ANO OF DATAADM * 10000)
+                                  + (MES OF DATAADM * 100)
+                                  +  DIA OF DATAADM
+                IF W-CMPADM NOT > W-CMPNASC
+                   MOVE "*** DATA ADMISSAO ANTERIOR AO NASCIMENTO ***"
+                                                       TO MENS
+                   MOVE ZEROS TO DATAADM
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-009.
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-008.
        INC-010.
                 ACCEPT TELADATADEM
+                IF DATADEM NOT = ZEROS
+                   COMPUTE W-DL100-ANO = 2000 + ANO OF DATADEM
+                   CALL "DL100" USING DIA OF DATADEM MES OF DATADEM
+                                       W-DL100-ANO W-DL100-INV
+                   IF W-DL100-INV = 1
+                      MOVE "*** DATA INVALIDA ***" TO MENS
+                      MOVE ZEROS TO DATADEM
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-010.
+                IF DATADEM NOT = ZEROS
+                   COMPUTE W-CMPADM = (ANO OF DATAADM * 10000)
+                                    + (MES OF DATAADM * 100)
+                                    +  DIA OF DATAADM
+                   COMPUTE W-CMPDEM = (ANO OF DATADEM * 10000)
+                                    + (MES OF DATADEM * 100)
+                                    +  DIA OF DATADEM
+                   IF W-CMPDEM < W-CMPADM
+                      MOVE "*** DATA DEMISSAO ANTERIOR A ADMISSAO ***"
+                                                       TO MENS
+                      MOVE ZEROS TO DATADEM
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-010.
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-009.
        INC-011.
@@ -396,8 +878,39 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    MOVE SPACES TO ESTATUS
                    GO TO INC-011.
+                IF ESTATUS = "D" AND DATADEM = ZEROS
+                   MOVE "*** INFORME A DATA DE DEMISSAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE SPACES TO ESTATUS
+                   GO TO INC-010.
+                IF ESTATUS = "A" AND W-OLDESTATUS NOT = "A"
+                             AND W-OLDESTATUS NOT = SPACES
+                   PERFORM INC-011A THRU INC-011A-FIM.
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-010.
+                IF W-SEL = 1 GO TO ALT-OPC.
+                GO TO INC-OPC.
+       INC-011A.
+                DISPLAY (18, 01) "*** INFORME A DATA DE REATIVACAO ***"
+                ACCEPT TELADATAADM
+                IF DATAADM = ZEROS
+                   MOVE "*** DATA DE REATIVACAO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-011A.
+                COMPUTE W-DL100-ANO = 2000 + ANO OF DATAADM
+                CALL "DL100" USING DIA OF DATAADM MES OF DATAADM
+                                    W-DL100-ANO W-DL100-INV
+                IF W-DL100-INV = 1
+                   MOVE "*** DATA DE REATIVACAO INVALIDA ***" TO MENS
+                   MOVE ZEROS TO DATAADM
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-011A.
+                MOVE SPACES TO MENS
+                DISPLAY (18, 01) MENS
+                MOVE ZEROS TO DATADEM
+                DISPLAY TELADATADEM.
+       INC-011A-FIM.
+                EXIT.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
@@ -426,6 +939,9 @@
                 ELSE
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADFUNC"
                                                        TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
       *
@@ -443,8 +959,8 @@
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
                 IF W-ACT = 02
-                   MOVE 02 TO W-SEL
-                   GO TO INC-001.
+                   MOVE 1 TO W-SEL
+                   GO TO INC-003.
                 IF W-ACT = 03
                    GO TO INC-002.
       *
@@ -462,10 +978,15 @@
        EXC-DL1.
                 DELETE CADFUNC RECORD
                 IF ST-ERRO = "00"
+                   MOVE "E" TO HISTTIPO
+                   PERFORM GRAVA-HIST THRU GRAVA-HIST-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                MOVE MENS TO W-DL101-OPER
+                CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                   ST-ERRO
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
@@ -485,10 +1006,17 @@
        ALT-RW1.
                 REWRITE REGFUNC
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO HISTTIPO
+                   PERFORM GRAVA-HIST THRU GRAVA-HIST-FIM
+                   PERFORM GRAVA-MOV THRU GRAVA-MOV-FIM
+                   PERFORM GRAVA-TRANSF THRU GRAVA-TRANSF-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO CADFUNC"   TO MENS
+                MOVE MENS TO W-DL101-OPER
+                CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                   ST-ERRO
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
@@ -510,15 +1038,10 @@
       **********************
       *
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
                DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 300000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS1.
+               ACCEPT (23, 70) W-TECLA
+               DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
