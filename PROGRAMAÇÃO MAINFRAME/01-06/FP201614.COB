@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201614.
+       AUTHOR. LEONARDO.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE CENTRO DE CUSTO *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CUSTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCUSTO
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCUSTO.DAT".
+       01 REGCUSTO.
+                03 CODCUSTO          PIC 9(01).
+                03 DENOMCUSTO        PIC X(25).
+                03 FILLER            PIC X(24).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-TECLA       PIC X(01) VALUE SPACES.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201614".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       SCREEN SECTION.
+       01  TELACUSTO.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                        CADASTRO DE CENTRO".
+           05  LINE 03  COLUMN 44
+               VALUE  " DE CUSTO".
+           05  LINE 06  COLUMN 01
+               VALUE  "           CODIGO:".
+           05  LINE 08  COLUMN 01
+               VALUE  "           DENOMINACAO:".
+           05  TCODCUSTO
+               LINE 06  COLUMN 19  PIC 9(01)
+               USING  CODCUSTO
+               HIGHLIGHT.
+           05  TDENOMCUSTO
+               LINE 08  COLUMN 24  PIC X(25)
+               USING  DENOMCUSTO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CUSTO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CUSTO
+                      CLOSE CUSTO
+                      MOVE "*** ARQUIVO CADCUSTO SENDO CRIADO **"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCUSTO"
+                                                       TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-001.
+                MOVE ZEROS TO CODCUSTO
+                MOVE SPACES TO DENOMCUSTO.
+                DISPLAY TELACUSTO.
+       INC-002.
+                ACCEPT TCODCUSTO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   CLOSE CUSTO
+                   GO TO ROT-FIM.
+       LER-CUSTO01.
+                MOVE 0 TO W-SEL
+                READ CUSTO
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY TELACUSTO
+                      MOVE "*** CENTRO DE CUSTO JA CADASTRADO ***"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQUIVO CADCUSTO"   TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+                ACCEPT TDENOMCUSTO
+                IF DENOMCUSTO = SPACES
+                   MOVE "*** DENOMINACAO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF W-SEL = 1
+                              GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGCUSTO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** CENTRO DE CUSTO JA EXISTE ***       "
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADCUSTO"
+                                                       TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 1 TO W-SEL
+                   GO TO INC-003.
+                IF W-ACT = 03
+                   GO TO INC-002.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CUSTO RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                MOVE MENS TO W-DL101-OPER
+                CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                   ST-ERRO
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGCUSTO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO CADCUSTO"   TO MENS
+                MOVE MENS TO W-DL101-OPER
+                CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                   ST-ERRO
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS1.
+               ACCEPT (23, 70) W-TECLA
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
