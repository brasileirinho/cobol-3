@@ -0,0 +1,429 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201631.
+       AUTHOR. LEONARDO.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE PONTO    *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPONTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PNTCHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PNTCHAPA
+                               WITH DUPLICATES.
+
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                               WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPONTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPONTO.DAT".
+       01 REGPONTO.
+                03 PNTCHAVE.
+                   05 PNTCHAPA       PIC 9(05).
+                   05 PNTPERIODO.
+                      07 PNTMES      PIC 9(02).
+                      07 PNTANO      PIC 9(02).
+                03 PNTHORAS          PIC 9(03).
+                03 PNTDIAS           PIC 9(02).
+                03 PNTTAREFAS        PIC 9(03).
+                03 PNTVENDAS         PIC 9(06)V99.
+                03 FILLER            PIC X(15).
+
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA             PIC 9(05).
+                03 NOME              PIC X(35).
+                03 CPF               PIC 9(11).
+                03 RG                PIC X(15).
+                03 DATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTCIVIL   PIC X(01).
+                03 NUMFIL     PIC 9(01).
+                03 DATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DATADEM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTATUS    PIC X(01).
+                03 FUNCDEPTO  PIC 9(03).
+                03 FUNCCARGO  PIC 9(03).
+                03 FUNCTIPOSAL PIC X(01).
+                03 FUNCSALBASE PIC 9(06)V99.
+                03 FUNCCDC    PIC 9(01).
+                03 FUNCESCOLARIDADE PIC 9(01).
+                03 FILLER     PIC X(14).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-TECLA      PIC X(01) VALUE SPACES.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201631".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-TIPOSAL    PIC X(01) VALUE SPACES.
+       SCREEN SECTION.
+       01  TELAPONTO.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                    CADASTRO DE PONTO (TIMESH".
+           05  LINE 03  COLUMN 47
+               VALUE  "EET)".
+           05  LINE 06  COLUMN 01
+               VALUE  "           CHAPA DO FUNCIONARIO:".
+           05  LINE 07  COLUMN 01
+               VALUE  "           TIPO DE SALARIO:".
+           05  LINE 09  COLUMN 01
+               VALUE  "           MES/ANO DE REFERENCIA:".
+           05  LINE 11  COLUMN 01
+               VALUE  "           HORAS TRABALHADAS:".
+           05  LINE 13  COLUMN 01
+               VALUE  "           DIAS TRABALHADOS:".
+           05  LINE 15  COLUMN 01
+               VALUE  "           TAREFAS CONCLUIDAS:".
+           05  LINE 17  COLUMN 01
+               VALUE  "           BASE DE VENDAS:".
+           05  TPNTCHAPA
+               LINE 06  COLUMN 34  PIC 9(05)
+               USING  PNTCHAPA
+               HIGHLIGHT.
+           05  TW-TIPOSAL
+               LINE 07  COLUMN 29  PIC X(01)
+               USING  W-TIPOSAL.
+           05  TPNTMES
+               LINE 09  COLUMN 35  PIC 99
+               USING  PNTMES
+               HIGHLIGHT.
+           05  LINE 09  COLUMN 37  VALUE "/".
+           05  TPNTANO
+               LINE 09  COLUMN 38  PIC 99
+               USING  PNTANO
+               HIGHLIGHT.
+           05  TPNTHORAS
+               LINE 11  COLUMN 31  PIC 9(03)
+               USING  PNTHORAS
+               HIGHLIGHT.
+           05  TPNTDIAS
+               LINE 13  COLUMN 30  PIC 9(02)
+               USING  PNTDIAS
+               HIGHLIGHT.
+           05  TPNTTAREFAS
+               LINE 15  COLUMN 32  PIC 9(03)
+               USING  PNTTAREFAS
+               HIGHLIGHT.
+           05  TPNTVENDAS
+               LINE 17  COLUMN 29  PIC ZZZ.ZZZ,99
+               USING  PNTVENDAS
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADPONTO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                     OPEN OUTPUT CADPONTO
+                     CLOSE CADPONTO
+                     MOVE "*** ARQUIVO CADPONTO SENDO CRIADO **"
+                                                      TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO INC-OP0
+                  ELSE
+                     MOVE "ERRO NA ABERTURA DO ARQUIVO CADPONTO"
+                                                      TO MENS
+                     MOVE MENS TO W-DL101-OPER
+                     CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                        ST-ERRO
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-FIM
+               ELSE
+                   NEXT SENTENCE.
+       INC-OP1.
+           OPEN I-O CADFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO MENS
+              MOVE MENS TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+       INC-001.
+                MOVE ZEROS TO PNTCHAPA PNTPERIODO PNTHORAS PNTDIAS
+                               PNTTAREFAS PNTVENDAS
+                MOVE SPACES TO W-TIPOSAL.
+                DISPLAY TELAPONTO.
+       INC-002.
+                ACCEPT TPNTCHAPA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   CLOSE CADPONTO CADFUNC
+                   GO TO ROT-FIM.
+                IF PNTCHAPA = 0
+                   MOVE "*** CHAPA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                PERFORM LER-CADFUNC THRU LER-CADFUNC-FIM
+                IF ST-ERRO = "23"
+                   GO TO INC-001.
+                IF FUNCTIPOSAL = "M"
+                   MOVE "*** MENSALISTA NAO REQUER PONTO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE FUNCTIPOSAL TO W-TIPOSAL.
+                DISPLAY TPNTCHAPA
+                DISPLAY TW-TIPOSAL.
+       INC-003.
+                ACCEPT TPNTMES
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF PNTMES < 1 OR PNTMES > 12
+                   MOVE "*** MES INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+       INC-003A.
+                ACCEPT TPNTANO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF PNTANO = 0
+                   MOVE "*** ANO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003A.
+       LER-PONTO01.
+                MOVE 0 TO W-SEL
+                READ CADPONTO
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY TELAPONTO
+                      MOVE "*** PONTO JA CADASTRADO PARA O PERIODO ***"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQUIVO CADPONTO"   TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+                MOVE ZEROS TO PNTHORAS PNTDIAS PNTTAREFAS PNTVENDAS.
+                IF W-TIPOSAL = "H"    GO TO INC-004.
+                IF W-TIPOSAL = "D"    GO TO INC-005.
+                IF W-TIPOSAL = "T"    GO TO INC-006.
+                IF W-TIPOSAL = "C"    GO TO INC-007.
+                MOVE "*** TIPO DE SALARIO INVALIDO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-001.
+       INC-004.
+                ACCEPT TPNTHORAS
+                IF PNTHORAS = 0
+                   MOVE "*** HORAS INVALIDAS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003A.
+                IF W-SEL = 1 GO TO ALT-OPC.
+                GO TO INC-OPC.
+       INC-005.
+                ACCEPT TPNTDIAS
+                IF PNTDIAS = 0
+                   MOVE "*** DIAS INVALIDOS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003A.
+                IF W-SEL = 1 GO TO ALT-OPC.
+                GO TO INC-OPC.
+       INC-006.
+                ACCEPT TPNTTAREFAS
+                IF PNTTAREFAS = 0
+                   MOVE "*** TAREFAS INVALIDAS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003A.
+                IF W-SEL = 1 GO TO ALT-OPC.
+                GO TO INC-OPC.
+       INC-007.
+                ACCEPT TPNTVENDAS
+                IF PNTVENDAS = 0
+                   MOVE "*** BASE DE VENDAS INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-007.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003A.
+                IF W-SEL = 1 GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGPONTO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** PONTO JA EXISTE ***            " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADPONTO"
+                                                       TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       LER-CADFUNC.
+           MOVE PNTCHAPA TO CHAPA.
+           READ CADFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "FUNCIONARIO NAO CADASTRADO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADFUNC"   TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       LER-CADFUNC-FIM.
+           EXIT.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 1 TO W-SEL
+                   GO TO INC-003.
+                IF W-ACT = 03
+                   GO TO INC-002.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADPONTO RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                MOVE MENS TO W-DL101-OPER
+                CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                   ST-ERRO
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGPONTO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CADPONTO"   TO MENS
+                MOVE MENS TO W-DL101-OPER
+                CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                   ST-ERRO
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS1.
+               ACCEPT (23, 70) W-TECLA
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
