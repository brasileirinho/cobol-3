@@ -0,0 +1,381 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201623.
+       AUTHOR. LEONARDO.
+      **************************************
+      * EXPORTACAO CSV DOS ARQUIVOS MESTRES *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                               WITH DUPLICATES.
+
+           SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGODEPTO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CENTRODECUSTO
+                               WITH DUPLICATES.
+
+           SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                               WITH DUPLICATES.
+
+           SELECT CUSTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCUSTO
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CSVFUNC ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CSVDEPTO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CSVCARGO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CSVCUSTO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA             PIC 9(05).
+                03 NOME              PIC X(35).
+                03 CPF               PIC 9(11).
+                03 RG                PIC X(15).
+                03 DATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTCIVIL   PIC X(01).
+                03 NUMFIL     PIC 9(01).
+                03 DATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DATADEM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTATUS    PIC X(01).
+                03 FUNCDEPTO  PIC 9(03).
+                03 FUNCCARGO  PIC 9(03).
+                03 FUNCTIPOSAL PIC X(01).
+                03 FUNCSALBASE PIC 9(06)V99.
+                03 FUNCCDC    PIC 9(01).
+                03 FUNCESCOLARIDADE PIC 9(01).
+                03 FILLER     PIC X(14).
+
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGODEPTO    PIC 9(03).
+                03 DENOMINACAODEPTO PIC X(15).
+                03 CENTRODECUSTO  PIC 9(01).
+                03 FILLER   PIC X(45).
+
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO            PIC 9(03).
+                03 DENOMINACAO       PIC X(15).
+                03 TIPOSALARIO       PIC X(01).
+                03 SALARIOBASE       PIC 9(06)V99.
+                03 NIVELESCOLARIDADE PIC 9(01).
+                03 FILLER            PIC X(31).
+
+       FD CUSTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCUSTO.DAT".
+       01 REGCUSTO.
+                03 CODCUSTO          PIC 9(01).
+                03 DENOMCUSTO        PIC X(25).
+                03 FILLER            PIC X(24).
+
+       FD CSVFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CSVFUNC.CSV".
+       01 REGCSVFUNC PIC X(200).
+
+       FD CSVDEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CSVDEPTO.CSV".
+       01 REGCSVDEPTO PIC X(100).
+
+       FD CSVCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CSVCARGO.CSV".
+       01 REGCSVCARGO PIC X(100).
+
+       FD CSVCUSTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CSVCUSTO.CSV".
+       01 REGCSVCUSTO PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201623".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
+       77 WS-NASCED      PIC 99/99/99.
+       77 WS-ADMED       PIC 99/99/99.
+       77 WS-DEMED       PIC 99/99/99.
+       77 WS-SALED       PIC 9(06)V99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIMS.
+       INC-OP1.
+           OPEN INPUT CADEPTO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADEPTO" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO"
+              GO TO ROT-FIMS.
+       INC-OP2.
+           OPEN INPUT CADCARGO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCARGO"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCARGO"
+              GO TO ROT-FIMS.
+       INC-OP3.
+           OPEN INPUT CUSTO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCUSTO"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCUSTO"
+              GO TO ROT-FIMS.
+       INC-OP4.
+           OPEN OUTPUT CSVFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CSVFUNC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CSVFUNC"
+              GO TO ROT-FIMS.
+       INC-OP5.
+           OPEN OUTPUT CSVDEPTO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CSVDEPTO"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CSVDEPTO"
+              GO TO ROT-FIMS.
+       INC-OP6.
+           OPEN OUTPUT CSVCARGO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CSVCARGO"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CSVCARGO"
+              GO TO ROT-FIMS.
+       INC-OP7.
+           OPEN OUTPUT CSVCUSTO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CSVCUSTO"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CSVCUSTO"
+              GO TO ROT-FIMS.
+      *
+           PERFORM EXP-FUNC  THRU EXP-FUNC-FIM
+           PERFORM EXP-DEPTO THRU EXP-DEPTO-FIM
+           PERFORM EXP-CARGO THRU EXP-CARGO-FIM
+           PERFORM EXP-CUSTO THRU EXP-CUSTO-FIM
+           CLOSE CADFUNC CADEPTO CADCARGO CUSTO
+                 CSVFUNC CSVDEPTO CSVCARGO CSVCUSTO
+           GO TO ROT-FIMS.
+      *
+       EXP-FUNC.
+           MOVE SPACES   TO REGCSVFUNC
+           STRING "CHAPA,NOME,CPF,RG,DATANASC,ESTCIVIL,NUMFIL,"
+                  "DATAADM,DATADEM,ESTATUS,FUNCDEPTO,FUNCCARGO,"
+                  "FUNCTIPOSAL,FUNCSALBASE,FUNCCDC"
+                  DELIMITED BY SIZE INTO REGCSVFUNC
+           WRITE REGCSVFUNC
+           MOVE LOW-VALUES TO CHAPA
+           START CADFUNC KEY NOT < CHAPA
+           IF ST-ERRO NOT = "00"
+              GO TO EXP-FUNC-FIM.
+       EXP-FUNC-LOOP.
+           READ CADFUNC NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO EXP-FUNC-FIM.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADFUNC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIMS.
+           PERFORM EXP-FUNC-LINHA THRU EXP-FUNC-LINHA-FIM
+           GO TO EXP-FUNC-LOOP.
+       EXP-FUNC-FIM.
+           EXIT.
+      *
+       EXP-FUNC-LINHA.
+           MOVE DATANASC TO WS-NASCED
+           MOVE DATAADM  TO WS-ADMED
+           MOVE DATADEM  TO WS-DEMED
+           MOVE SPACES   TO REGCSVFUNC
+           STRING CHAPA         DELIMITED BY SIZE ","
+                  NOME          DELIMITED BY SIZE ","
+                  CPF           DELIMITED BY SIZE ","
+                  RG            DELIMITED BY SIZE ","
+                  WS-NASCED     DELIMITED BY SIZE ","
+                  ESTCIVIL      DELIMITED BY SIZE ","
+                  NUMFIL        DELIMITED BY SIZE ","
+                  WS-ADMED      DELIMITED BY SIZE ","
+                  WS-DEMED      DELIMITED BY SIZE ","
+                  ESTATUS       DELIMITED BY SIZE ","
+                  FUNCDEPTO     DELIMITED BY SIZE ","
+                  FUNCCARGO     DELIMITED BY SIZE ","
+                  FUNCTIPOSAL   DELIMITED BY SIZE ","
+                  FUNCSALBASE   DELIMITED BY SIZE ","
+                  FUNCCDC       DELIMITED BY SIZE
+             INTO REGCSVFUNC
+           WRITE REGCSVFUNC.
+       EXP-FUNC-LINHA-FIM.
+           EXIT.
+      *
+       EXP-DEPTO.
+           MOVE SPACES    TO REGCSVDEPTO
+           STRING "CODIGODEPTO,DENOMINACAODEPTO,CENTRODECUSTO"
+                  DELIMITED BY SIZE INTO REGCSVDEPTO
+           WRITE REGCSVDEPTO
+           MOVE LOW-VALUES TO CODIGODEPTO
+           START CADEPTO KEY NOT < CODIGODEPTO
+           IF ST-ERRO NOT = "00"
+              GO TO EXP-DEPTO-FIM.
+       EXP-DEPTO-LOOP.
+           READ CADEPTO NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO EXP-DEPTO-FIM.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADEPTO" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADEPTO"
+              GO TO ROT-FIMS.
+           MOVE SPACES    TO REGCSVDEPTO
+           STRING CODIGODEPTO       DELIMITED BY SIZE ","
+                  DENOMINACAODEPTO  DELIMITED BY SIZE ","
+                  CENTRODECUSTO     DELIMITED BY SIZE
+             INTO REGCSVDEPTO
+           WRITE REGCSVDEPTO
+           GO TO EXP-DEPTO-LOOP.
+       EXP-DEPTO-FIM.
+           EXIT.
+      *
+       EXP-CARGO.
+           MOVE SPACES    TO REGCSVCARGO
+           STRING "CODIGO,DENOMINACAO,TIPOSALARIO,SALARIOBASE,"
+                  "NIVELESCOLARIDADE"
+                  DELIMITED BY SIZE INTO REGCSVCARGO
+           WRITE REGCSVCARGO
+           MOVE LOW-VALUES TO CODIGO
+           START CADCARGO KEY NOT < CODIGO
+           IF ST-ERRO NOT = "00"
+              GO TO EXP-CARGO-FIM.
+       EXP-CARGO-LOOP.
+           READ CADCARGO NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO EXP-CARGO-FIM.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADCARGO" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADCARGO"
+              GO TO ROT-FIMS.
+           MOVE SALARIOBASE TO WS-SALED
+           MOVE SPACES      TO REGCSVCARGO
+           STRING CODIGO             DELIMITED BY SIZE ","
+                  DENOMINACAO        DELIMITED BY SIZE ","
+                  TIPOSALARIO        DELIMITED BY SIZE ","
+                  WS-SALED           DELIMITED BY SIZE ","
+                  NIVELESCOLARIDADE  DELIMITED BY SIZE
+             INTO REGCSVCARGO
+           WRITE REGCSVCARGO
+           GO TO EXP-CARGO-LOOP.
+       EXP-CARGO-FIM.
+           EXIT.
+      *
+       EXP-CUSTO.
+           MOVE SPACES   TO REGCSVCUSTO
+           STRING "CODCUSTO,DENOMCUSTO" DELIMITED BY SIZE
+             INTO REGCSVCUSTO
+           WRITE REGCSVCUSTO
+           MOVE LOW-VALUES TO CODCUSTO
+           START CUSTO KEY NOT < CODCUSTO
+           IF ST-ERRO NOT = "00"
+              GO TO EXP-CUSTO-FIM.
+       EXP-CUSTO-LOOP.
+           READ CUSTO NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO EXP-CUSTO-FIM.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADCUSTO" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADCUSTO"
+              GO TO ROT-FIMS.
+           MOVE SPACES    TO REGCSVCUSTO
+           STRING CODCUSTO    DELIMITED BY SIZE ","
+                  DENOMCUSTO  DELIMITED BY SIZE
+             INTO REGCSVCUSTO
+           WRITE REGCSVCUSTO
+           GO TO EXP-CUSTO-LOOP.
+       EXP-CUSTO-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           STOP RUN.
+       ROT-FIMS.
+           STOP RUN.
