@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201633.
+       AUTHOR. LEONARDO.
+      **************************************
+      * RELATORIO - EQUIDADE SALARIAL POR CARGO *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                               WITH DUPLICATES.
+
+           SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                               WITH DUPLICATES.
+
+           SELECT RELCARGO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT SORTWK ASSIGN TO DISK.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA             PIC 9(05).
+                03 NOME              PIC X(35).
+                03 CPF               PIC 9(11).
+                03 RG                PIC X(15).
+                03 DATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTCIVIL   PIC X(01).
+                03 NUMFIL     PIC 9(01).
+                03 DATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DATADEM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTATUS    PIC X(01).
+                03 FUNCDEPTO  PIC 9(03).
+                03 FUNCCARGO  PIC 9(03).
+                03 FUNCTIPOSAL PIC X(01).
+                03 FUNCSALBASE PIC 9(06)V99.
+                03 FUNCCDC    PIC 9(01).
+                03 FUNCESCOLARIDADE PIC 9(01).
+                03 FILLER     PIC X(14).
+
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO            PIC 9(03).
+                03 DENOMINACAO       PIC X(15).
+                03 TIPOSALARIO       PIC X(01).
+                03 SALARIOBASE       PIC 9(06)V99.
+                03 NIVELESCOLARIDADE PIC 9(01).
+                03 FILLER            PIC X(31).
+
+       FD RELCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCARGO.DAT".
+       01 REGRELCARGO PIC X(100).
+
+       SD SORTWK.
+       01 REGSORTWK.
+          03 SW-CARGO    PIC 9(03).
+          03 SW-SALBASE  PIC 9(06)V99.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201633".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
+       77 W-CARGOANT    PIC 9(03) VALUE ZEROS.
+       77 W-PRIMEIRO    PIC X(01) VALUE "S".
+       77 W-TOTFUNC     PIC 9(05) VALUE ZEROS.
+       77 W-SOMASAL     PIC 9(09)V99 VALUE ZEROS.
+       77 W-MEDIASAL    PIC 9(06)V99 VALUE ZEROS.
+       01 WS-CAB1       PIC X(100) VALUE
+          "RELATORIO DE EQUIDADE SALARIAL POR CARGO".
+       01 WS-CAB2       PIC X(100) VALUE
+          "CARGO  DENOMINACAO       SALARIO BASE   MEDIA PAGA".
+       01 WS-LINDET.
+          03 WS-LDCARGO    PIC 9(03).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 WS-LDDENOM    PIC X(15).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 WS-LDSALBASE  PIC ZZZ.ZZZ,99.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 WS-LDMEDIA    PIC ZZZ.ZZZ,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT CADCARGO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQ CADCARGO" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCARGO"
+              GO TO ROT-FIMS.
+       INC-OP1.
+           OPEN OUTPUT RELCARGO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQ RELCARGO" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELCARGO"
+              GO TO ROT-FIMS.
+      *
+           SORT SORTWK
+               ON ASCENDING KEY SW-CARGO
+               INPUT PROCEDURE  IS SRT-ENTRADA
+               OUTPUT PROCEDURE IS SRT-SAIDA.
+      *
+           CLOSE CADCARGO RELCARGO
+           GO TO ROT-FIMS.
+      *
+      *****************************************
+      * PROCEDIMENTO DE ENTRADA DO SORT       *
+      *****************************************
+       SRT-ENTRADA.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQ CADFUNC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO SRT-ENTRADA-FIM.
+       SRT-LOOP.
+           READ CADFUNC NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO SRT-ENTRADA-CLOSE.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADFUNC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADFUNC"
+              GO TO SRT-ENTRADA-CLOSE.
+           IF ESTATUS = "A"
+              MOVE FUNCCARGO   TO SW-CARGO
+              MOVE FUNCSALBASE TO SW-SALBASE
+              RELEASE REGSORTWK.
+           GO TO SRT-LOOP.
+       SRT-ENTRADA-CLOSE.
+           CLOSE CADFUNC.
+       SRT-ENTRADA-FIM.
+           EXIT.
+      *
+      *****************************************
+      * PROCEDIMENTO DE SAIDA DO SORT         *
+      *****************************************
+       SRT-SAIDA.
+           PERFORM REL-CAB THRU REL-CAB-FIM.
+       SRT-SAIDA-LOOP.
+           RETURN SORTWK RECORD
+               AT END
+                   GO TO SRT-SAIDA-FIM.
+           IF W-PRIMEIRO = "S" OR SW-CARGO NOT = W-CARGOANT
+              IF W-PRIMEIRO NOT = "S"
+                 PERFORM REL-LINHA THRU REL-LINHA-FIM.
+           IF W-PRIMEIRO = "S" OR SW-CARGO NOT = W-CARGOANT
+              MOVE "N"      TO W-PRIMEIRO
+              MOVE SW-CARGO TO W-CARGOANT
+              MOVE ZEROS    TO W-TOTFUNC W-SOMASAL.
+           ADD 1               TO W-TOTFUNC
+           ADD SW-SALBASE      TO W-SOMASAL
+           GO TO SRT-SAIDA-LOOP.
+       SRT-SAIDA-FIM.
+           IF W-PRIMEIRO NOT = "S"
+              PERFORM REL-LINHA THRU REL-LINHA-FIM.
+           EXIT.
+      *
+       REL-LINHA.
+           MOVE ZEROS TO W-MEDIASAL
+           IF W-TOTFUNC NOT = ZEROS
+              DIVIDE W-SOMASAL BY W-TOTFUNC GIVING W-MEDIASAL.
+           MOVE W-CARGOANT TO CODIGO
+           READ CADCARGO
+           IF ST-ERRO NOT = "00"
+              MOVE SPACES TO DENOMINACAO
+              MOVE ZEROS  TO SALARIOBASE.
+           MOVE SPACES          TO WS-LINDET
+           MOVE CODIGO          TO WS-LDCARGO
+           MOVE DENOMINACAO     TO WS-LDDENOM
+           MOVE SALARIOBASE     TO WS-LDSALBASE
+           MOVE W-MEDIASAL      TO WS-LDMEDIA
+           MOVE SPACES          TO REGRELCARGO
+           MOVE WS-LINDET       TO REGRELCARGO
+           WRITE REGRELCARGO.
+       REL-LINHA-FIM.
+           EXIT.
+      *
+       REL-CAB.
+           MOVE SPACES  TO REGRELCARGO
+           MOVE WS-CAB1 TO REGRELCARGO
+           WRITE REGRELCARGO
+           MOVE SPACES  TO REGRELCARGO
+           MOVE WS-CAB2 TO REGRELCARGO
+           WRITE REGRELCARGO.
+       REL-CAB-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIMS.
+           STOP RUN.
