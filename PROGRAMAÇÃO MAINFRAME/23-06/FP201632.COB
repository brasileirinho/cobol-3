@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201632.
+       AUTHOR. LEONARDO.
+      **************************************
+      * RELATORIO - LOTACAO POR DEPARTAMENTO *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                               WITH DUPLICATES.
+
+           SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGODEPTO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CENTRODECUSTO
+                               WITH DUPLICATES.
+
+           SELECT RELDEPTO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT SORTWK ASSIGN TO DISK.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA             PIC 9(05).
+                03 NOME              PIC X(35).
+                03 CPF               PIC 9(11).
+                03 RG                PIC X(15).
+                03 DATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTCIVIL   PIC X(01).
+                03 NUMFIL     PIC 9(01).
+                03 DATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DATADEM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTATUS    PIC X(01).
+                03 FUNCDEPTO  PIC 9(03).
+                03 FUNCCARGO  PIC 9(03).
+                03 FUNCTIPOSAL PIC X(01).
+                03 FUNCSALBASE PIC 9(06)V99.
+                03 FUNCCDC    PIC 9(01).
+                03 FUNCESCOLARIDADE PIC 9(01).
+                03 FILLER     PIC X(14).
+
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGODEPTO    PIC 9(03).
+                03 DENOMINACAODEPTO PIC X(15).
+                03 CENTRODECUSTO  PIC 9(01).
+                03 FILLER   PIC X(45).
+
+       FD RELDEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELDEPTO.DAT".
+       01 REGRELDEPTO PIC X(100).
+
+       SD SORTWK.
+       01 REGSORTWK.
+          03 SW-DEPTO    PIC 9(03).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201632".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
+       77 W-DEPTOANT    PIC 9(03) VALUE ZEROS.
+       77 W-PRIMEIRO    PIC X(01) VALUE "S".
+       77 W-TOTATIVO    PIC 9(05) VALUE ZEROS.
+       77 W-TOTGERAL    PIC 9(06) VALUE ZEROS.
+       01 WS-CAB1       PIC X(100) VALUE
+          "RELATORIO DE LOTACAO POR DEPARTAMENTO".
+       01 WS-CAB2       PIC X(100) VALUE
+          "DEPTO  DENOMINACAO          QTDE DE ATIVOS".
+       01 WS-LINDET.
+          03 WS-LDDEPTO    PIC 9(03).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 WS-LDDENOM    PIC X(20).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 WS-LDQTDE     PIC ZZZZ9.
+       01 WS-LINGERAL.
+          03 FILLER        PIC X(30) VALUE
+             "TOTAL GERAL DE ATIVOS:       ".
+          03 WS-TGTOTAL    PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT CADEPTO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADEPTO" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO"
+              GO TO ROT-FIMS.
+       INC-OP1.
+           OPEN OUTPUT RELDEPTO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQ RELDEPTO" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELDEPTO"
+              GO TO ROT-FIMS.
+      *
+           SORT SORTWK
+               ON ASCENDING KEY SW-DEPTO
+               INPUT PROCEDURE  IS SRT-ENTRADA
+               OUTPUT PROCEDURE IS SRT-SAIDA.
+      *
+           CLOSE CADEPTO RELDEPTO
+           GO TO ROT-FIMS.
+      *
+      *****************************************
+      * PROCEDIMENTO DE ENTRADA DO SORT       *
+      *****************************************
+       SRT-ENTRADA.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO SRT-ENTRADA-FIM.
+       SRT-LOOP.
+           READ CADFUNC NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO SRT-ENTRADA-CLOSE.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADFUNC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADFUNC"
+              GO TO SRT-ENTRADA-CLOSE.
+           IF ESTATUS = "A"
+              MOVE FUNCDEPTO TO SW-DEPTO
+              RELEASE REGSORTWK.
+           GO TO SRT-LOOP.
+       SRT-ENTRADA-CLOSE.
+           CLOSE CADFUNC.
+       SRT-ENTRADA-FIM.
+           EXIT.
+      *
+      *****************************************
+      * PROCEDIMENTO DE SAIDA DO SORT         *
+      *****************************************
+       SRT-SAIDA.
+           PERFORM REL-CAB THRU REL-CAB-FIM.
+       SRT-SAIDA-LOOP.
+           RETURN SORTWK RECORD
+               AT END
+                   GO TO SRT-SAIDA-FIM.
+           IF W-PRIMEIRO = "S" OR SW-DEPTO NOT = W-DEPTOANT
+              IF W-PRIMEIRO NOT = "S"
+                 PERFORM REL-LINHA THRU REL-LINHA-FIM.
+           IF W-PRIMEIRO = "S" OR SW-DEPTO NOT = W-DEPTOANT
+              MOVE "N"      TO W-PRIMEIRO
+              MOVE SW-DEPTO TO W-DEPTOANT
+              MOVE ZEROS    TO W-TOTATIVO.
+           ADD 1 TO W-TOTATIVO
+           GO TO SRT-SAIDA-LOOP.
+       SRT-SAIDA-FIM.
+           IF W-PRIMEIRO NOT = "S"
+              PERFORM REL-LINHA THRU REL-LINHA-FIM.
+           PERFORM REL-TOTGERAL THRU REL-TOTGERAL-FIM.
+           EXIT.
+      *
+       REL-LINHA.
+           MOVE W-DEPTOANT TO CODIGODEPTO
+           READ CADEPTO
+           IF ST-ERRO NOT = "00"
+              MOVE SPACES TO DENOMINACAODEPTO.
+           MOVE SPACES          TO WS-LINDET
+           MOVE CODIGODEPTO     TO WS-LDDEPTO
+           MOVE DENOMINACAODEPTO TO WS-LDDENOM
+           MOVE W-TOTATIVO      TO WS-LDQTDE
+           MOVE SPACES          TO REGRELDEPTO
+           MOVE WS-LINDET       TO REGRELDEPTO
+           WRITE REGRELDEPTO
+           ADD W-TOTATIVO TO W-TOTGERAL.
+       REL-LINHA-FIM.
+           EXIT.
+      *
+       REL-CAB.
+           MOVE SPACES  TO REGRELDEPTO
+           MOVE WS-CAB1 TO REGRELDEPTO
+           WRITE REGRELDEPTO
+           MOVE SPACES  TO REGRELDEPTO
+           MOVE WS-CAB2 TO REGRELDEPTO
+           WRITE REGRELDEPTO.
+       REL-CAB-FIM.
+           EXIT.
+      *
+       REL-TOTGERAL.
+           MOVE W-TOTGERAL  TO WS-TGTOTAL
+           MOVE SPACES      TO REGRELDEPTO
+           MOVE WS-LINGERAL TO REGRELDEPTO
+           WRITE REGRELDEPTO.
+       REL-TOTGERAL-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIMS.
+           STOP RUN.
