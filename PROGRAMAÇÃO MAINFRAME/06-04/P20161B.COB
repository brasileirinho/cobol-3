@@ -16,6 +16,20 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODIGO
                     FILE STATUS  IS ST-ERRO.
+       SELECT CUSTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCUSTO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                               WITH DUPLICATES.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -27,31 +41,57 @@
                 03 CODIGO            PIC 9(03).
                 03 DENOMI            PIC X(15).
                 03 CDC               PIC 9(01).
+       FD CUSTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCUSTO.DAT".
+       01 REGCUSTO.
+                03 CODCUSTO          PIC 9(01).
+                03 DENOMCUSTO        PIC X(25).
+                03 FILLER            PIC X(24).
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA             PIC 9(05).
+                03 NOME              PIC X(35).
+                03 CPF               PIC 9(11).
+                03 RG                PIC X(15).
+                03 DATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTCIVIL   PIC X(01).
+                03 NUMFIL     PIC 9(01).
+                03 DATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DATADEM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTATUS    PIC X(01).
+                03 FUNCDEPTO  PIC 9(03).
+                03 FUNCCARGO  PIC 9(03).
+                03 FUNCTIPOSAL PIC X(01).
+                03 FUNCSALBASE PIC 9(06)V99.
+                03 FUNCCDC    PIC 9(01).
+                03 FUNCESCOLARIDADE PIC 9(01).
+                03 FILLER     PIC X(14).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL        PIC 9(01) VALUE ZEROS.
-       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-TECLA       PIC X(01) VALUE SPACES.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201611".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-TEMFUNC    PIC 9(01) VALUE ZEROS.
        01 CDCT         PIC X(25) VALUE SPACES.
-       01 INDX         PIC 9(03) VALUE ZEROS.
-       01 TABCCA. 
-           03 TABCCA1      PIC X(25) VALUE "PRESIDENCIA              ".
-           03 TABCCA2      PIC X(25) VALUE "VICE PRESIDENCIA         ".
-           03 TABCCA3      PIC X(25) VALUE "DIRETORIA ADEMINISTRATIVA".
-           03 TABCCA4      PIC X(25) VALUE "DIRETORIA COMERCIAL      ".
-           03 TABCCA5      PIC X(25) VALUE "DIRETORIA INDUSTRIAOL    ".
-           03 TABCCA6      PIC X(25) VALUE "DIRETORIA DESENVOLVIMENTO".
-           03 TABCCA7      PIC X(25) VALUE "FILIAL A                 ".
-           03 TABCCA8      PIC X(25) VALUE "FILIAL B                 ".
-           03 TABCCA9      PIC X(25) VALUE "FILIAL C                 ".
-           03 TABCCA10     PIC X(25) VALUE "REPRESENTANTES           ".
-       01 TABCC     REDEFINES TABCCA.
-           03 TABCC1       PIC X(25) OCCURS 10 TIMES.
        SCREEN SECTION.
        01  TELAFP.
            05  LINE 02  COLUMN 01 
@@ -91,10 +131,51 @@
                       GO TO INC-OP0
                    ELSE
                       MOVE "ERRO NA ABERTURA DO ARQUIVO DEPART" TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+       INC-OP1.
+           OPEN INPUT CUSTO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "* ARQUIVO CADCUSTO NAO ENCONTRADO*" TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA CADCUSTO" TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+       INC-OP2.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "* ARQUIVO CADFUNC NAO ENCONTRADO*" TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA CADFUNC" TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
        INC-001.
                 MOVE ZEROS TO CODIGO CDC
                 MOVE SPACES TO DENOMI CDCT.
@@ -114,7 +195,7 @@
                 READ DEPART
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
-                      PERFORM INC-004A
+                      PERFORM LER-CUSTO THRU LER-CUSTO-FIM
                       DISPLAY TELAFP
                       MOVE "*** DEPARTAMENTO JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -122,6 +203,9 @@
                       GO TO ACE-001
                    ELSE
                       MOVE "ERRO NA LEITURA ARQUIVO DEPART"   TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
@@ -134,24 +218,53 @@
                 ACCEPT TCDC
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
-                IF W-ACT = 11 ADD 1 TO CDC
-                       MOVE TABCC1(CDC) TO CDCT
-                       DISPLAY TELAFP
-                       GO TO INC-004.
-                IF W-ACT = 10 COMPUTE CDC = CDC - 1
-                       MOVE TABCC1(CDC) TO CDCT
-                       DISPLAY TELAFP
+                PERFORM LER-CUSTO THRU LER-CUSTO-FIM
+                IF ST-ERRO = "23"
                        GO TO INC-004.
-       INC-004A.
-                IF CDC = 0 MOVE 10 TO INDX
-                ELSE
-                  MOVE CDC TO INDX.
-                MOVE TABCC1(INDX) TO CDCT
-
                 DISPLAY TELAFP.
       *
                 IF W-SEL = 1
                               GO TO ALT-OPC.
+                GO TO INC-OPC.
+      *
+       LER-CUSTO.
+           MOVE CDC TO CODCUSTO.
+           READ CUSTO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "*** CENTRO DE CUSTO INVALIDO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 MOVE ZEROS TO CDC
+                 MOVE SPACES TO CDCT
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCUSTO"   TO MENS
+                 MOVE MENS TO W-DL101-OPER
+                 CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                    ST-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              MOVE DENOMCUSTO TO CDCT.
+       LER-CUSTO-FIM.
+           EXIT.
+
+       VERIFICA-FUNC.
+           MOVE ZEROS TO W-TEMFUNC
+           MOVE LOW-VALUES TO CHAPA
+           START CADFUNC KEY NOT < CHAPA
+           IF ST-ERRO NOT = "00"
+              GO TO VERIFICA-FUNC-FIM.
+       VERIFICA-FUNC-LOOP.
+           READ CADFUNC NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              GO TO VERIFICA-FUNC-FIM.
+           IF FUNCDEPTO = CODIGO
+              MOVE 1 TO W-TEMFUNC
+              GO TO VERIFICA-FUNC-FIM.
+           GO TO VERIFICA-FUNC-LOOP.
+       VERIFICA-FUNC-FIM.
+           EXIT.
+
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
@@ -179,6 +292,9 @@
                 ELSE
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO DE DEPART"
                                                        TO MENS
+                      MOVE MENS TO W-DL101-OPER
+                      CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                         ST-ERRO
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
       *
@@ -196,12 +312,18 @@
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
                 IF W-ACT = 02
-                   MOVE 02 TO W-SEL
-                   GO TO INC-001.
+                   MOVE 1 TO W-SEL
+                   GO TO INC-003.
                 IF W-ACT = 03
                    GO TO INC-003.
       *
        EXC-OPC.
+                PERFORM VERIFICA-FUNC THRU VERIFICA-FUNC-FIM
+                IF W-TEMFUNC = 1
+                   MOVE "*** DEPTO COM FUNCIONARIOS, NAO EXCLUIDO ***"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 IF W-OPCAO = "N" OR "n"
@@ -219,6 +341,9 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                MOVE MENS TO W-DL101-OPER
+                CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                   ST-ERRO
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
@@ -242,6 +367,9 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO DEPART"   TO MENS
+                MOVE MENS TO W-DL101-OPER
+                CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                   ST-ERRO
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
@@ -263,15 +391,10 @@
       **********************
       *
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
                DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 30000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS1.
+               ACCEPT (23, 70) W-TECLA
+               DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
        FIM-ROT-TEMPO.
\ No newline at end of file
