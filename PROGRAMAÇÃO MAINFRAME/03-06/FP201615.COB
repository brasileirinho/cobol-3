@@ -0,0 +1,393 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201615.
+       AUTHOR. LEONARDO.
+      **************************************
+      * RELATORIO - FOLHA DE PAGAMENTO     *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                               WITH DUPLICATES.
+
+           SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGODEPTO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CENTRODECUSTO
+                               WITH DUPLICATES.
+
+           SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                               WITH DUPLICATES.
+
+           SELECT CADDESC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS DESCHAPA
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CADPONTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PNTCHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PNTCHAPA
+                               WITH DUPLICATES.
+
+           SELECT RELFOPAG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA             PIC 9(05).
+                03 NOME              PIC X(35).
+                03 CPF               PIC 9(11).
+                03 RG                PIC X(15).
+                03 DATANASC.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTCIVIL   PIC X(01).
+                03 NUMFIL     PIC 9(01).
+                03 DATAADM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 DATADEM.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(02).
+                03 ESTATUS    PIC X(01).
+                03 FUNCDEPTO  PIC 9(03).
+                03 FUNCCARGO  PIC 9(03).
+                03 FUNCTIPOSAL PIC X(01).
+                03 FUNCSALBASE PIC 9(06)V99.
+                03 FUNCCDC    PIC 9(01).
+                03 FUNCESCOLARIDADE PIC 9(01).
+                03 FILLER     PIC X(14).
+
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGODEPTO    PIC 9(03).
+                03 DENOMINACAODEPTO PIC X(15).
+                03 CENTRODECUSTO  PIC 9(01).
+                03 FILLER   PIC X(45).
+
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO            PIC 9(03).
+                03 DENOMINACAO       PIC X(15).
+                03 TIPOSALARIO       PIC X(01).
+                03 SALARIOBASE       PIC 9(06)V99.
+                03 NIVELESCOLARIDADE PIC 9(01).
+                03 FILLER            PIC X(31).
+
+       FD CADDESC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADDESC.DAT".
+       01 REGDESC.
+                03 DESCHAPA         PIC 9(05).
+                03 DESCINSS         PIC 9(06)V99.
+                03 DESCIRRF         PIC 9(06)V99.
+                03 DESCOUTROS       PIC 9(06)V99.
+                03 FILLER           PIC X(20).
+
+       FD CADPONTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPONTO.DAT".
+       01 REGPONTO.
+                03 PNTCHAVE.
+                   05 PNTCHAPA       PIC 9(05).
+                   05 PNTPERIODO.
+                      07 PNTMES      PIC 9(02).
+                      07 PNTANO      PIC 9(02).
+                03 PNTHORAS          PIC 9(03).
+                03 PNTDIAS           PIC 9(02).
+                03 PNTTAREFAS        PIC 9(03).
+                03 PNTVENDAS         PIC 9(06)V99.
+                03 FILLER            PIC X(15).
+
+       FD RELFOPAG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELFOPAG.DAT".
+       01 REGRELFOPAG PIC X(136).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-DL101-PROG  PIC X(08) VALUE "FP201615".
+       77 W-DL101-OPER  PIC X(40) VALUE SPACES.
+       77 W-TOTEMP     PIC 9(05) VALUE ZEROS.
+       77 W-TOTFOPAG   PIC 9(08)V99 VALUE ZEROS.
+       77 W-TOTDESC    PIC 9(08)V99 VALUE ZEROS.
+       77 W-TOTLIQ     PIC 9(08)V99 VALUE ZEROS.
+       77 W-DESCONTOS  PIC 9(06)V99 VALUE ZEROS.
+       77 W-LIQUIDO    PIC 9(06)V99 VALUE ZEROS.
+       77 W-SALPAGO    PIC 9(06)V99 VALUE ZEROS.
+       01 W-HOJE       PIC 9(06) VALUE ZEROS.
+       01 W-HOJER REDEFINES W-HOJE.
+          03 W-HOJEANO PIC 9(02).
+          03 W-HOJEMES PIC 9(02).
+          03 W-HOJEDIA PIC 9(02).
+       01 WS-CAB1      PIC X(100) VALUE
+          "RELATORIO DE FOLHA DE PAGAMENTO - FUNCIONARIOS ATIVOS".
+       01 WS-CABDET.
+          03 FILLER       PIC X(05) VALUE "CHAPA".
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 FILLER       PIC X(35) VALUE "NOME".
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 FILLER       PIC X(15) VALUE "DEPARTAMENTO".
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 FILLER       PIC X(15) VALUE "CARGO".
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 FILLER       PIC X(01) VALUE "T".
+          03 FILLER       PIC X(01) VALUE SPACES.
+          03 FILLER       PIC X(13) VALUE "SALARIO BASE".
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 FILLER       PIC X(13) VALUE "SALARIO PAGO".
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 FILLER       PIC X(11) VALUE "DESCONTOS".
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 FILLER       PIC X(13) VALUE "SALARIO LIQ.".
+       01 WS-LINDET.
+          03 WS-CHAPA     PIC 9(05).
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-NOME      PIC X(35).
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-DEPTO     PIC X(15).
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-CARGO     PIC X(15).
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-TIPOSAL   PIC X(01).
+          03 FILLER       PIC X(01) VALUE SPACES.
+          03 WS-SALARIO   PIC ZZZ.ZZZ,99.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-SALPAGO   PIC ZZZ.ZZZ,99.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-DESCONTO  PIC ZZZ.ZZZ,99.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 WS-LIQUIDO   PIC ZZZ.ZZZ,99.
+       01 WS-RODAPE.
+          03 FILLER        PIC X(30) VALUE
+             "TOTAL DE FUNCIONARIOS ATIVOS: ".
+          03 WS-RODEMP     PIC ZZZZ9.
+          03 FILLER        PIC X(10) VALUE SPACES.
+          03 FILLER        PIC X(18) VALUE "TOTAL FOLHA BASE: ".
+          03 WS-RODFOPAG   PIC ZZZ.ZZZ.ZZZ,99.
+       01 WS-RODAPE2.
+          03 FILLER        PIC X(21) VALUE "TOTAL DE DESCONTOS: ".
+          03 WS-RODDESC    PIC ZZZ.ZZZ.ZZZ,99.
+          03 FILLER        PIC X(10) VALUE SPACES.
+          03 FILLER        PIC X(21) VALUE "TOTAL FOLHA LIQUIDA: ".
+          03 WS-RODLIQ     PIC ZZZ.ZZZ.ZZZ,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIM.
+       INC-OP1.
+           OPEN INPUT CADEPTO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADEPTO" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO"
+              GO TO ROT-FIM.
+       INC-OP2.
+           OPEN INPUT CADCARGO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCARGO"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCARGO"
+              GO TO ROT-FIM.
+       INC-OP3.
+           OPEN INPUT CADDESC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADDESC"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADDESC"
+              GO TO ROT-FIM.
+       INC-OP4.
+           OPEN INPUT CADPONTO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADPONTO"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPONTO"
+              GO TO ROT-FIM.
+       INC-OP5.
+           OPEN OUTPUT RELFOPAG
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO RELFOPAG"
+                             TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELFOPAG"
+              GO TO ROT-FIM.
+      *
+           ACCEPT W-HOJE FROM DATE.
+           PERFORM REL-CAB THRU REL-CAB-FIM.
+           MOVE LOW-VALUES TO CHAPA
+           START CADFUNC KEY NOT < CHAPA
+           IF ST-ERRO NOT = "00"
+              GO TO REL-FIM.
+      *
+       REL-LOOP.
+           READ CADFUNC NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO REL-FIM.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADFUNC" TO W-DL101-OPER
+              CALL "DL101" USING W-DL101-PROG W-DL101-OPER
+                                 ST-ERRO
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADFUNC"
+              GO TO ROT-FIM.
+           IF ESTATUS NOT = "A"
+              GO TO REL-LOOP.
+           PERFORM REL-DEPTO  THRU REL-DEPTO-FIM
+           PERFORM REL-CARGO  THRU REL-CARGO-FIM
+           PERFORM REL-DESC   THRU REL-DESC-FIM
+           PERFORM REL-PONTO  THRU REL-PONTO-FIM
+           PERFORM REL-LINHA  THRU REL-LINHA-FIM
+           GO TO REL-LOOP.
+      *
+       REL-PONTO.
+           MOVE FUNCSALBASE TO W-SALPAGO
+           IF FUNCTIPOSAL = "M"
+              GO TO REL-PONTO-FIM.
+           MOVE CHAPA      TO PNTCHAPA
+           MOVE W-HOJEMES  TO PNTMES
+           MOVE W-HOJEANO  TO PNTANO
+           READ CADPONTO
+           IF ST-ERRO NOT = "00"
+              MOVE ZEROS TO W-SALPAGO
+              GO TO REL-PONTO-FIM.
+           IF FUNCTIPOSAL = "H"
+              COMPUTE W-SALPAGO = FUNCSALBASE * PNTHORAS
+           ELSE IF FUNCTIPOSAL = "D"
+              COMPUTE W-SALPAGO = FUNCSALBASE * PNTDIAS
+           ELSE IF FUNCTIPOSAL = "T"
+              COMPUTE W-SALPAGO = FUNCSALBASE * PNTTAREFAS
+           ELSE IF FUNCTIPOSAL = "C"
+              COMPUTE W-SALPAGO = FUNCSALBASE + PNTVENDAS
+           ELSE
+              MOVE FUNCSALBASE TO W-SALPAGO.
+       REL-PONTO-FIM.
+           EXIT.
+      *
+       REL-DESC.
+           MOVE CHAPA TO DESCHAPA
+           READ CADDESC
+           IF ST-ERRO NOT = "00"
+              MOVE ZEROS TO DESCINSS DESCIRRF DESCOUTROS.
+       REL-DESC-FIM.
+           EXIT.
+      *
+       REL-DEPTO.
+           MOVE FUNCDEPTO TO CODIGODEPTO
+           READ CADEPTO
+           IF ST-ERRO NOT = "00"
+              MOVE SPACES TO DENOMINACAODEPTO.
+       REL-DEPTO-FIM.
+           EXIT.
+      *
+       REL-CARGO.
+           MOVE FUNCCARGO TO CODIGO
+           READ CADCARGO
+           IF ST-ERRO NOT = "00"
+              MOVE SPACES TO DENOMINACAO.
+       REL-CARGO-FIM.
+           EXIT.
+      *
+       REL-LINHA.
+           COMPUTE W-DESCONTOS = DESCINSS + DESCIRRF + DESCOUTROS
+           COMPUTE W-LIQUIDO   = W-SALPAGO - W-DESCONTOS
+           MOVE SPACES       TO WS-LINDET
+           MOVE CHAPA         TO WS-CHAPA
+           MOVE NOME          TO WS-NOME
+           MOVE DENOMINACAODEPTO TO WS-DEPTO
+           MOVE DENOMINACAO   TO WS-CARGO
+           MOVE FUNCTIPOSAL   TO WS-TIPOSAL
+           MOVE FUNCSALBASE   TO WS-SALARIO
+           MOVE W-SALPAGO     TO WS-SALPAGO
+           MOVE W-DESCONTOS   TO WS-DESCONTO
+           MOVE W-LIQUIDO     TO WS-LIQUIDO
+           MOVE SPACES        TO REGRELFOPAG
+           MOVE WS-LINDET     TO REGRELFOPAG
+           WRITE REGRELFOPAG
+           ADD 1              TO W-TOTEMP
+           ADD W-SALPAGO      TO W-TOTFOPAG
+           ADD W-DESCONTOS    TO W-TOTDESC
+           ADD W-LIQUIDO      TO W-TOTLIQ.
+       REL-LINHA-FIM.
+           EXIT.
+      *
+       REL-CAB.
+           MOVE SPACES    TO REGRELFOPAG
+           MOVE WS-CAB1   TO REGRELFOPAG
+           WRITE REGRELFOPAG
+           MOVE SPACES    TO REGRELFOPAG
+           MOVE WS-CABDET TO REGRELFOPAG
+           WRITE REGRELFOPAG.
+       REL-CAB-FIM.
+           EXIT.
+      *
+       REL-FIM.
+           MOVE W-TOTEMP   TO WS-RODEMP
+           MOVE W-TOTFOPAG TO WS-RODFOPAG
+           MOVE SPACES     TO REGRELFOPAG
+           MOVE WS-RODAPE  TO REGRELFOPAG
+           WRITE REGRELFOPAG
+           MOVE W-TOTDESC  TO WS-RODDESC
+           MOVE W-TOTLIQ   TO WS-RODLIQ
+           MOVE SPACES     TO REGRELFOPAG
+           MOVE WS-RODAPE2 TO REGRELFOPAG
+           WRITE REGRELFOPAG
+           CLOSE CADFUNC CADEPTO CADCARGO CADDESC CADPONTO RELFOPAG
+           GO TO ROT-FIMS.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           STOP RUN.
+       ROT-FIMS.
+           STOP RUN.
