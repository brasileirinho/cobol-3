@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DL101.
+       AUTHOR. LEONARDO.
+      **************************************
+      * ROTINA DE LOG DE ERROS DE ARQUIVO  *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERRLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS W-STLOG.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ERRLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ERRLOG.DAT".
+       01 REGERRLOG PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-STLOG      PIC X(02) VALUE "00".
+       77 W-HOJELOG    PIC 9(06) VALUE ZEROS.
+       01 WS-LINLOG.
+          03 WS-LOGDATA     PIC 99/99/99.
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 WS-LOGPROG     PIC X(08).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 WS-LOGOPER     PIC X(40).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 WS-LOGSTATUS   PIC X(02).
+          03 FILLER         PIC X(34) VALUE SPACES.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 DL101-PROGRAMA   PIC X(08).
+       01 DL101-OPERACAO   PIC X(40).
+       01 DL101-STATUS     PIC X(02).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING DL101-PROGRAMA DL101-OPERACAO
+                                 DL101-STATUS.
+       LOG-000.
+           ACCEPT W-HOJELOG FROM DATE.
+       LOG-010.
+           OPEN EXTEND ERRLOG
+           IF W-STLOG NOT = "00"
+              OPEN OUTPUT ERRLOG.
+           IF W-STLOG NOT = "00"
+              GO TO LOG-FIM.
+       LOG-020.
+           MOVE SPACES       TO WS-LINLOG
+           MOVE W-HOJELOG    TO WS-LOGDATA
+           MOVE DL101-PROGRAMA TO WS-LOGPROG
+           MOVE DL101-OPERACAO TO WS-LOGOPER
+           MOVE DL101-STATUS TO WS-LOGSTATUS
+           MOVE SPACES       TO REGERRLOG
+           MOVE WS-LINLOG    TO REGERRLOG
+           WRITE REGERRLOG
+           CLOSE ERRLOG.
+       LOG-FIM.
+           EXIT PROGRAM.
