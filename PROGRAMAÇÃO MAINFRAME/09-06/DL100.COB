@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DL100.
+       AUTHOR. LEONARDO.
+      **************************************
+      * ROTINA DE VALIDACAO DE DATA        *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 W-BISSEXTO   PIC 9(01) VALUE ZEROS.
+       01 TABDIAMES.
+           03 TDM1  PIC 9(02) VALUE 31.
+           03 TDM2  PIC 9(02) VALUE 28.
+           03 TDM3  PIC 9(02) VALUE 31.
+           03 TDM4  PIC 9(02) VALUE 30.
+           03 TDM5  PIC 9(02) VALUE 31.
+           03 TDM6  PIC 9(02) VALUE 30.
+           03 TDM7  PIC 9(02) VALUE 31.
+           03 TDM8  PIC 9(02) VALUE 31.
+           03 TDM9  PIC 9(02) VALUE 30.
+           03 TDM10 PIC 9(02) VALUE 31.
+           03 TDM11 PIC 9(02) VALUE 30.
+           03 TDM12 PIC 9(02) VALUE 31.
+       01 TABDIAMESR REDEFINES TABDIAMES.
+           03 TDM PIC 9(02) OCCURS 12 TIMES.
+       77 W-ULTDIA     PIC 9(02) VALUE ZEROS.
+       77 W-QUOC        PIC 9(06) VALUE ZEROS.
+       77 W-RESTO4      PIC 9(04) VALUE ZEROS.
+       77 W-RESTO100    PIC 9(04) VALUE ZEROS.
+       77 W-RESTO400    PIC 9(04) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 DL100-DIA      PIC 9(02).
+       01 DL100-MES      PIC 9(02).
+       01 DL100-ANO      PIC 9(04).
+       01 DL100-INVALIDO PIC 9(01).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING DL100-DIA DL100-MES DL100-ANO
+                                 DL100-INVALIDO.
+       VAL-000.
+           MOVE ZEROS TO DL100-INVALIDO.
+           IF DL100-MES < 01 OR DL100-MES > 12
+              MOVE 1 TO DL100-INVALIDO
+              GO TO VAL-FIM.
+           IF DL100-DIA < 01
+              MOVE 1 TO DL100-INVALIDO
+              GO TO VAL-FIM.
+       VAL-010.
+           MOVE ZEROS TO W-BISSEXTO
+           DIVIDE DL100-ANO BY 4   GIVING W-QUOC REMAINDER W-RESTO4
+           DIVIDE DL100-ANO BY 100 GIVING W-QUOC REMAINDER W-RESTO100
+           DIVIDE DL100-ANO BY 400 GIVING W-QUOC REMAINDER W-RESTO400
+           IF W-RESTO4 = 0
+              IF W-RESTO100 NOT = 0 OR W-RESTO400 = 0
+                 MOVE 1 TO W-BISSEXTO.
+       VAL-020.
+           MOVE TDM (DL100-MES) TO W-ULTDIA
+           IF DL100-MES = 02 AND W-BISSEXTO = 1
+              MOVE 29 TO W-ULTDIA.
+           IF DL100-DIA > W-ULTDIA
+              MOVE 1 TO DL100-INVALIDO.
+       VAL-FIM.
+           EXIT PROGRAM.
