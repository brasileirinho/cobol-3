@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. FP201613.
+       PROGRAM-ID. FP201613E.
        AUTHOR. MATEUS A.
       **************************************
       *   MANUTENCAO CADASTRO DE FUNCIONARIO*
@@ -18,6 +18,20 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOME
                                WITH DUPLICATES.
+       SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGODEPTO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CENTRODECUSTO
+                               WITH DUPLICATES.
+       SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                               WITH DUPLICATES.
       *
 
       *-----------------------------------------------------------------
@@ -41,7 +55,48 @@
                 03 DTADMISSAO        PIC 9(08).
                 03 DTDEMISSAO        PIC 9(08).
                 03 FILLER            PIC X(31).
-       
+       01 REGFUNC-DATAS REDEFINES REGFUNC.
+                03 FILLER            PIC 9(05).
+                03 FILLER            PIC X(01).
+                03 FILLER            PIC X(35).
+                03 FILLER            PIC 9(11).
+                03 FILLER            PIC X(15).
+                03 DATANASC-DIA      PIC 9(02).
+                03 DATANASC-MES      PIC 9(02).
+                03 DATANASC-ANO      PIC 9(04).
+                03 FILLER            PIC X(01).
+                03 FILLER            PIC 9(03).
+                03 FILLER            PIC 9(03).
+                03 FILLER            PIC X(02).
+                03 FILLER            PIC 9(09)v99.
+                03 DTADMISSAO-DIA    PIC 9(02).
+                03 DTADMISSAO-MES    PIC 9(02).
+                03 DTADMISSAO-ANO    PIC 9(04).
+                03 DTDEMISSAO-DIA    PIC 9(02).
+                03 DTDEMISSAO-MES    PIC 9(02).
+                03 DTDEMISSAO-ANO    PIC 9(04).
+                03 FILLER            PIC X(31).
+
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGODEPTO    PIC 9(03).
+                03 DENOMINACAODEPTO PIC X(15).
+                03 CENTRODECUSTO  PIC 9(01).
+                03 FILLER   PIC X(45).
+
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO            PIC 9(03).
+                03 DENOMINACAO       PIC X(15).
+                03 TIPOSALARIO       PIC X(01).
+                03 SALARIOBASE       PIC 9(06)V99.
+                03 NIVELESCOLARIDADE PIC 9(01).
+                03 FILLER            PIC X(31).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL        PIC 9(01) VALUE ZEROS.
@@ -51,6 +106,7 @@
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-DL100-INV  PIC 9(01) VALUE ZEROS.
        01 OPTNE        PIC X(25) VALUE SPACES.
        01 OPTTIPOSALARIO PIC X(25) VALUE SPACES.
        01 OPTTIPOSTATUS PIC X(25) VALUE SPACES.
@@ -162,6 +218,62 @@
        PROCEDURE DIVISION.
        INICIO.
       *
+       INC-OP1.
+           OPEN INPUT CADEPTO
+           IF ST-ERRO NOT = "00"
+                 MOVE "ERRO NA ABERTURA CADEPTO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+
+       INC-OP2.
+           OPEN INPUT CADCARGO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "* ARQUIVO CADCARGO NAO ENCONTRADO*" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA CADCARGO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+           GO TO INC-OP0.
+
+       LER-CADEPTO.
+           MOVE FDEPART TO CODIGODEPTO.
+           READ CADEPTO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "DEPTO NAO CADASTRADO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADEPTO"   TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       LER-CADEPTO-FIM.
+           EXIT.
+
+       LER-CADCARGO.
+           MOVE FCARGO TO CODIGO.
+           READ CADCARGO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "CARGO NAO CADASTRADO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCARGO"   TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       LER-CADCARGO-FIM.
+           EXIT.
+
        INC-OP0.
            OPEN I-O CADFUNC
            IF ST-ERRO NOT = "00"
@@ -268,6 +380,13 @@
                    MOVE ZEROS TO DATANASC
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-007.
+                CALL "DL100" USING DATANASC-DIA DATANASC-MES
+                                    DATANASC-ANO W-DL100-INV
+                IF W-DL100-INV = 1
+                   MOVE "*** DATA INVALIDA ***" TO MENS
+                   MOVE ZEROS TO DATANASC
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-007.
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-006.
        INC-008.
@@ -297,6 +416,10 @@
                    MOVE ZEROS TO FDEPART
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-009.
+                PERFORM LER-CADEPTO THRU LER-CADEPTO-FIM
+                IF ST-ERRO = "23"
+                   MOVE ZEROS TO FDEPART
+                   GO TO INC-009.
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-008.
        INC-010.
@@ -306,6 +429,10 @@
                    MOVE ZEROS TO FCARGO
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-010.
+                PERFORM LER-CADCARGO THRU LER-CADCARGO-FIM
+                IF ST-ERRO = "23"
+                   MOVE ZEROS TO FCARGO
+                   GO TO INC-010.
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-009.
        INC-011.
@@ -346,7 +473,14 @@
                    MOVE "*** DATA INVALIDA ***" TO MENS
                    MOVE ZEROS TO DTADMISSAO
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-012.
+                   GO TO INC-013.
+                CALL "DL100" USING DTADMISSAO-DIA DTADMISSAO-MES
+                                    DTADMISSAO-ANO W-DL100-INV
+                IF W-DL100-INV = 1
+                   MOVE "*** DATA INVALIDA ***" TO MENS
+                   MOVE ZEROS TO DTADMISSAO
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-013.
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-012.
        INC-014.
@@ -356,8 +490,16 @@
                    MOVE ZEROS TO DTDEMISSAO
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-014.
+                CALL "DL100" USING DTDEMISSAO-DIA DTDEMISSAO-MES
+                                    DTDEMISSAO-ANO W-DL100-INV
+                IF W-DL100-INV = 1
+                   MOVE "*** DATA INVALIDA ***" TO MENS
+                   MOVE ZEROS TO DTDEMISSAO
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-014.
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-013.
+                IF W-SEL = 1 GO TO ALT-OPC.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
@@ -403,8 +545,8 @@
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
                 IF W-ACT = 02
-                   MOVE 02 TO W-SEL
-                   GO TO INC-001.
+                   MOVE 1 TO W-SEL
+                   GO TO INC-003.
                 IF W-ACT = 03
                    GO TO INC-002.
       *
@@ -481,4 +623,4 @@
                    DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
